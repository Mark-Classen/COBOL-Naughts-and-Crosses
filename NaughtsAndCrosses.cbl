@@ -1,127 +1,1546 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. NaughtsAndCrosses.
-
-       ENVIRONMENT DIVISION.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  Board.
-           05  Row1     PIC X(3) VALUE "   ".
-           05  Row2     PIC X(3) VALUE "   ".
-           05  Row3     PIC X(3) VALUE "   ".
-       01  Player1       PIC X VALUE 'X'.
-       01  Player2       PIC X VALUE 'O'.
-       01  Current-Player PIC X.
-       01  Internal      PIC 9.
-       01  Move-Counter  PIC 9 VALUE 0.
-       01  Game-Over     PIC X VALUE 'N'.
-       01  Winner        PIC X VALUE ' '.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           PERFORM INITIALIZE-BOARD
-           MOVE Player1 TO Current-Player
-           PERFORM UNTIL Game-Over = 'Y'
-               PERFORM DISPLAY-BOARD
-               PERFORM GET-MOVE
-               IF Move-Counter < 9
-                   IF Current-Player = Player1
-                       PERFORM UPDATE-BOARD
-                       MOVE Player2 TO Current-Player
-                   ELSE
-                       PERFORM UPDATE-BOARD
-                       MOVE Player1 TO Current-Player
-                   END-IF
-               END-IF
-               PERFORM CHECK-WINNER
-           END-PERFORM
-           PERFORM DISPLAY-BOARD
-           IF Winner = ' '
-               DISPLAY "Game Over! It's a draw."
-           ELSE
-               DISPLAY "Game Over! Winner: " Winner
-           END-IF
-           STOP RUN.
-
-       INITIALIZE-BOARD.
-           MOVE "   " TO Row1
-           MOVE "   " TO Row2
-           MOVE "   " TO Row3
-           MOVE 0 TO Move-Counter.
-
-       DISPLAY-BOARD.
-           DISPLAY "Current Board:"
-           DISPLAY "-----------"
-           DISPLAY " " Row1(1:1) "|" Row1(2:1) "|" Row1(3:1)
-           DISPLAY "-----------"
-           DISPLAY " " Row2(1:1) "|" Row2(2:1) "|" Row2(3:1)
-           DISPLAY "-----------"
-           DISPLAY " " Row3(1:1) "|" Row3(2:1) "|" Row3(3:1)
-           DISPLAY "-----------".
-
-       GET-MOVE.
-           DISPLAY "Player " Current-Player ", enter your move (1-9): "
-           ACCEPT Internal.
-
-       UPDATE-BOARD.
-           EVALUATE Internal
-              WHEN 1 IF Row1(1:1) = ' ' MOVE Current-Player TO Row1(1:1)
-              WHEN 2 IF Row1(2:1) = ' ' MOVE Current-Player TO Row1(2:1)
-              WHEN 3 IF Row1(3:1) = ' ' MOVE Current-Player TO Row1(3:1)
-              WHEN 4 IF Row2(1:1) = ' ' MOVE Current-Player TO Row2(1:1)
-              WHEN 5 IF Row2(2:1) = ' ' MOVE Current-Player TO Row2(2:1)
-              WHEN 6 IF Row2(3:1) = ' ' MOVE Current-Player TO Row2(3:1)
-              WHEN 7 IF Row3(1:1) = ' ' MOVE Current-Player TO Row3(1:1)
-              WHEN 8 IF Row3(2:1) = ' ' MOVE Current-Player TO Row3(2:1)
-              WHEN 9 IF Row3(3:1) = ' ' MOVE Current-Player TO Row3(3:1)
-              WHEN OTHER DISPLAY "Invalid move. Try again."
-           END-EVALUATE
-           ADD 1 TO Move-Counter.
-
-       CHECK-WINNER.
-           PERFORM CHECK-ROWS
-           PERFORM CHECK-COLUMNS
-           PERFORM CHECK-DIAGONALS
-           IF Winner = ' ' AND Move-Counter = 9
-               MOVE 'Y' TO Game-Over
-           END-IF.
-
-       CHECK-ROWS.
-           IF (Row1(1:1) = Row1(2:1) AND Row1(2:1) = Row1(3:1)
-               AND Row1(1:1) NOT EQUAL TO ' ')
-               MOVE Row1(1:1) TO Winner
-               MOVE 'Y' TO Game-Over
-           ELSE IF (Row2(1:1) = Row2(2:1) AND Row2(2:1) = Row2(3:1) AND
-               Row2(1:1) NOT EQUAL TO ' ')
-               MOVE Row2(1:1) TO Winner
-               MOVE 'Y' TO Game-Over
-           ELSE IF (Row3(1:1) = Row3(2:1) AND Row3(2:1) = Row3(3:1) AND
-               Row3(1:1) NOT EQUAL TO ' ')
-               MOVE Row3(1:1) TO Winner
-               MOVE 'Y' TO Game-Over.
-
-       CHECK-COLUMNS.
-           IF (Row1(1:1) = Row2(1:1) AND Row2(1:1) = Row3(1:1) AND
-               Row1(1:1) NOT EQUAL TO ' ')
-               MOVE Row1(1:1) TO Winner
-               MOVE 'Y' TO Game-Over
-           ELSE IF (Row1(2:1) = Row2(2:1) AND Row2(2:1) = Row3(2:1) AND
-               Row1(2:1) NOT EQUAL TO ' ')
-               MOVE Row1(2:1) TO Winner
-               MOVE 'Y' TO Game-Over
-           ELSE IF (Row1(3:1) = Row2(3:1) AND Row2(3:1) = Row3(3:1) AND
-               Row1(3:1) NOT EQUAL TO ' ')
-               MOVE Row1(3:1) TO Winner
-               MOVE 'Y' TO Game-Over.
-
-       CHECK-DIAGONALS.
-           IF (Row1(1:1) = Row2(2:1) AND Row2(2:1) = Row3(3:1) AND
-               Row1(1:1) NOT EQUAL TO ' ')
-               MOVE Row1(1:1) TO Winner
-               MOVE 'Y' TO Game-Over
-           ELSE IF (Row1(3:1) = Row2(2:1) AND Row2(2:1) = Row3(1:1) AND
-               Row1(3:1) NOT EQUAL TO ' ')
-               MOVE Row1(3:1) TO Winner
-               MOVE 'Y' TO Game-Over.
-
-       END PROGRAM NaughtsAndCrosses.
+000010*================================================================
+000020*  PROGRAM-ID    : NAUGHTSANDCROSSES
+000030*  AUTHOR        : R. MARCHBANKS
+000040*  INSTALLATION  : RECREATION SYSTEMS GROUP
+000050*  DATE-WRITTEN  : 01/09/2023
+000060*  DATE-COMPILED :
+000070*----------------------------------------------------------------
+000080*  REMARKS.
+000090*      PLAYS A GAME OF NAUGHTS AND CROSSES (TIC-TAC-TOE) BETWEEN
+000100*      TWO PLAYERS ENTERING MOVES AT THE CONSOLE, OR UNATTENDED
+000110*      FROM A TOURNAMENT-INPUT FILE OF PRE-RECORDED MOVES.
+000120*----------------------------------------------------------------
+000130*  MODIFICATION HISTORY.
+000140*      DATE       INIT   DESCRIPTION
+000150*      ---------- ----   ----------------------------------------
+000160*      02/14/2026 RM     ADDED GAMELOG AUDIT FILE.  EVERY
+000170*                        COMPLETED GAME NOW APPENDS A RECORD OF
+000180*                        THE PLAYERS, FINAL BOARD, WINNER, MOVE
+000190*                        COUNT AND DATE/TIME TO GAMELOG, WRITTEN
+000200*                        FROM CHECK-WINNER WHEN GAME-OVER FLIPS.
+000210*      02/15/2026 RM     ADDED BATCH TOURNAMENT MODE.  A RUN-MODE
+000220*                        SWITCH NOW PICKS BETWEEN AN INTERACTIVE
+000230*                        GAME AND AN UNATTENDED REPLAY OF GAMES
+000240*                        LISTED IN THE TOURNAMENT-INPUT FILE.
+000250*                        RENUMBERED THE PROCEDURE DIVISION INTO
+000260*                        THE USUAL NNNN-PARAGRAPH-NAME / THRU /
+000270*                        EXIT SHAPE SO THE GROWING NUMBER OF
+000280*                        PARAGRAPHS STAYS ORGANISED.
+000290*      02/16/2026 RM     AN INVALID OR OCCUPIED MOVE NOW REPROMPTS
+000300*                        THE SAME PLAYER INSTEAD OF BURNING THEIR
+000310*                        TURN.  THE OCCUPIED-SQUARE CHECK MOVED
+000320*                        OUT OF UPDATE-BOARD AND INTO A NEW
+000330*                        VALIDATE-MOVE PARAGRAPH SHARED BY THE
+000340*                        INTERACTIVE GET-MOVE LOOP AND BATCH MODE.
+000350*      02/17/2026 RM     ADDED THE PLAYER-STATS STANDINGS FILE.
+000360*                        INTERACTIVE MODE NOW ASKS FOR THE TWO
+000370*                        PLAYERS' IDS UP FRONT; GAMES-PLAYED/WON/
+000380*                        LOST/DRAWN ARE READ AT THE START OF EACH
+000390*                        GAME AND REWRITTEN ONCE THE WINNER IS
+000400*                        KNOWN, SO THE LADDER PERSISTS RUN OVER
+000410*                        RUN.
+000420*      02/18/2026 RM     ADDED A COMPUTER-OPPONENT RUN MODE.
+000430*                        A NEW COMPUTE-CPU-MOVE PARAGRAPH STANDS
+000440*                        IN FOR PLAYER 2'S ACCEPT, BLOCKING AN
+000450*                        IMMEDIATE PLAYER 1 WIN, ELSE TAKING ITS
+000460*                        OWN WINNING SQUARE, ELSE FALLING BACK TO
+000470*                        A CENTRE/CORNER/EDGE PREFERENCE ORDER.
+000480*      02/19/2026 RM     ADDED THE CHECKPOINT FILE.  THE BOARD,
+000490*                        MOVE COUNTER AND CURRENT PLAYER ARE NOW
+000500*                        SAVED AFTER EVERY MOVE OF AN INTERACTIVE
+000510*                        OR COMPUTER-OPPONENT GAME, AND RELOADED
+000520*                        AT STARTUP IF A GAME WAS LEFT IN
+000530*                        PROGRESS, SO AN ABEND OR CANCEL NO
+000540*                        LONGER LOSES A GAME PARTWAY THROUGH.
+000550*      02/20/2026 RM     BOARD SIZE IS NOW A RUN-TIME CHOICE OF
+000560*                        3X3, 4X4 OR 5X5 INSTEAD OF A FIXED 3X3.
+000570*                        THE THREE HARD-CODED ROWS ARE REPLACED
+000580*                        BY A SINGLE FLAT 25-CELL TABLE ADDRESSED
+000590*                        ROW-MAJOR; CHECK-ROWS/COLUMNS/DIAGONALS,
+000600*                        DISPLAY-BOARD AND THE COMPUTER OPPONENT'S
+000610*                        LINE SCAN ARE ALL REWRITTEN AS SIZE-
+000620*                        AGNOSTIC PARAGRAPHS DRIVEN OFF A LINE
+000630*                        START CELL AND STEP, RATHER THAN BEING
+000640*                        WRITTEN OUT ONE LINE AT A TIME.
+000650*      02/21/2026 RM     ADDED THE GAMERPT TRANSCRIPT REPORT.
+000660*                        UPDATE-BOARD NOW RECORDS EACH MOVE (WHO
+000670*                        MOVED, THE SQUARE, AND THE RESULTING
+000680*                        BOARD) AS IT IS MADE; CHECK-WINNER WRITES
+000690*                        THE COLLECTED MOVES OUT TO GAMERPT AS A
+000700*                        HEADER, MOVE-BY-MOVE LISTING AND RESULT
+000710*                        TRAILER ONCE GAME-OVER IS SET.  THE SAME
+000720*                        MOVE RECORDS ALSO FILL IN THE GAMELOG
+000730*                        MOVE-HISTORY FIELDS RESERVED SINCE THE
+000740*                        ORIGINAL GAMELOG WORK, WHICH HAD BEEN
+000750*                        WRITTEN AS ZERO UP TO NOW.
+000760*      02/22/2026 RM     ADDED RUN MODE X (EXTERNAL INTERFACE).
+000770*                        GET-MOVE AND DISPLAY-BOARD'S CONSOLE
+000780*                        DISPLAY/ACCEPT ARE NOW ALSO AVAILABLE AS
+000790*                        A TRANSACTION-STYLE NC-INTERFACE-REC
+000800*                        (MOVE IN, BOARD/STATUS OUT), KEPT CURRENT
+000810*                        BY 3120-REFRESH-INTERFACE-REC, SO A NON-
+000820*                        CONSOLE FRONT END CAN DRIVE A GAME
+000830*                        THROUGH THIS SAME ENGINE.
+000840*      02/23/2026 RM     ENTERING 0 AT GET-MOVE NOW UNDOES THE
+000850*                        LAST MOVE (3225-UNDO-LAST-MOVE), POPPING
+000860*                        THE LAST NC-MOVE-HIST-TBL ENTRY AND
+000870*                        RESTORING THE BOARD FROM THE SNAPSHOT
+000880*                        BEFORE IT.  ADDED RUN MODE R (REPLAY),
+000890*                        WHICH LOOKS UP A FINISHED GAME IN GAMELOG
+000900*                        BY GAME ID AND RE-DISPLAYS ITS BOARD
+000910*                        MOVE BY MOVE FROM GL-MOVE-HISTORY.
+000920*      02/24/2026 RM     GAMELOG IS NOW OPENED EXTEND INSTEAD OF
+000930*                        OUTPUT SO A NEW RUN APPENDS RATHER THAN
+000940*                        TRUNCATES THE AUDIT TRAIL.  INTERACTIVE,
+000950*                        COMPUTER-OPPONENT AND EXTERNAL-INTERFACE
+000960*                        GAMES NOW GET A GAME ID GENERATED FROM
+000970*                        THE TIME OF DAY (1250-GENERATE-GAME-ID)
+000980*                        INSTEAD OF A FIXED LITERAL, SO GAMELOG
+000990*                        AND REPLAY CAN TELL THEM APART.  THE
+001000*                        EXTERNAL
+001010*                        INTERFACE MODE NOW TAKES NC-INTERFACE-REC
+001020*                        AS A PROCEDURE DIVISION USING PARAMETER
+001030*                        (LINKAGE SECTION) INSTEAD OF A WORKING-
+001040*                        STORAGE RECORD FILLED BY AN ACCEPT, SO A
+001050*                        FRONT-END PROGRAM CAN GENUINELY CALL THIS
+001060*                        ONE AND PLAY ONE MOVE PER CALL - GAME
+001070*                        STATE BETWEEN CALLS IS CARRIED IN THE
+001080*                        CHECKPOINT FILE.  DROPPED THE UNUSED
+001090*                        DECIMAL-POINT IS COMMA CLAUSE - NOTHING
+001100*                        IN THE PROGRAM EDITS ON A DECIMAL POINT.
+001110*================================================================
+001120 IDENTIFICATION DIVISION.
+001130 PROGRAM-ID. NaughtsAndCrosses.
+001140 AUTHOR. R. MARCHBANKS.
+001150 INSTALLATION. RECREATION SYSTEMS GROUP.
+001160 DATE-WRITTEN. 01/09/2023.
+001170 DATE-COMPILED.
+001180
+001190 ENVIRONMENT DIVISION.
+001200 INPUT-OUTPUT SECTION.
+001210 FILE-CONTROL.
+001220     SELECT GAMELOG-FILE ASSIGN TO "GAMELOG"
+001230         ORGANIZATION IS SEQUENTIAL
+001240         FILE STATUS IS NC-GAMELOG-STATUS.
+001250
+001260     SELECT TOURNAMENT-INPUT-FILE ASSIGN TO "TOURNIN"
+001270         ORGANIZATION IS SEQUENTIAL
+001280         FILE STATUS IS NC-TOURNIN-STATUS.
+001290
+001300     SELECT PLAYER-STATS-FILE ASSIGN TO "PLAYSTAT"
+001310         ORGANIZATION IS INDEXED
+001320         ACCESS MODE IS DYNAMIC
+001330         RECORD KEY IS PS-PLAYER-ID
+001340         FILE STATUS IS NC-PLAYSTAT-STATUS.
+001350
+001360     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPT"
+001370         ORGANIZATION IS INDEXED
+001380         ACCESS MODE IS DYNAMIC
+001390         RECORD KEY IS CP-CHECKPOINT-KEY
+001400         FILE STATUS IS NC-CHECKPT-STATUS.
+001410
+001420     SELECT GAMERPT-FILE ASSIGN TO "GAMERPT"
+001430         ORGANIZATION IS SEQUENTIAL
+001440         FILE STATUS IS NC-GAMERPT-STATUS.
+001450 DATA DIVISION.
+001460 FILE SECTION.
+001470 FD  GAMELOG-FILE
+001480     RECORDING MODE IS F.
+001490 COPY NCGAMELG.
+001500
+001510 FD  TOURNAMENT-INPUT-FILE
+001520     RECORDING MODE IS F.
+001530 COPY NCTOURN.
+001540
+001550 FD  PLAYER-STATS-FILE.
+001560 COPY NCPLSTAT.
+001570
+001580 FD  CHECKPOINT-FILE.
+001590 COPY NCCHKPT.
+001600
+001610 FD  GAMERPT-FILE
+001620     RECORDING MODE IS F.
+001630 COPY NCGAMRPT.
+001640
+001650 WORKING-STORAGE SECTION.
+001660 01  Player1       PIC X VALUE 'X'.
+001670 01  Player2       PIC X VALUE 'O'.
+001680 01  Current-Player PIC X.
+001690 01  Internal      PIC 9(02).
+001700 01  Move-Counter  PIC 9(02) VALUE 0.
+001710 01  Game-Over     PIC X VALUE 'N'.
+001720 01  Winner        PIC X VALUE ' '.
+001730
+001740*----------------------------------------------------------------
+001750*  ITEMS ADDED FOR THE GAMELOG AUDIT FILE.
+001760*----------------------------------------------------------------
+001770 77  NC-GAMELOG-STATUS     PIC X(02) VALUE SPACES.
+001780 77  NC-GAME-ID            PIC X(08) VALUE "GAME0001".
+001790 77  NC-GAME-ID-TIME       PIC 9(08) VALUE 0.
+001800 77  NC-PLAYER1-ID         PIC X(08) VALUE "PLAYER1".
+001810 77  NC-PLAYER2-ID         PIC X(08) VALUE "PLAYER2".
+001820
+001830*----------------------------------------------------------------
+001840*  ITEMS ADDED FOR BATCH TOURNAMENT MODE.
+001850*----------------------------------------------------------------
+001860 77  NC-TOURNIN-STATUS     PIC X(02) VALUE SPACES.
+001870 77  NC-RUN-MODE           PIC X(01) VALUE 'I'.
+001880     88  NC-MODE-INTERACTIVE      VALUE 'I'.
+001890     88  NC-MODE-BATCH            VALUE 'B'.
+001900     88  NC-MODE-COMPUTER         VALUE 'C'.
+001910     88  NC-MODE-INTERFACE        VALUE 'X'.
+001920     88  NC-MODE-REPLAY           VALUE 'R'.
+001930 77  NC-TOURN-EOF-SW       PIC X(01) VALUE 'N'.
+001940     88  NC-TOURN-EOF             VALUE 'Y'.
+001950 77  NC-BATCH-MOVE-IDX     PIC 9(02) VALUE 0.
+001960
+001970*----------------------------------------------------------------
+001980*  ITEMS ADDED SO A BAD MOVE REPROMPTS INSTEAD OF BURNING A TURN.
+001990*----------------------------------------------------------------
+002000 77  NC-MOVE-VALID-SW      PIC X(01) VALUE 'N'.
+002010     88  NC-MOVE-VALID            VALUE 'Y'.
+002020
+002030*----------------------------------------------------------------
+002040*  ITEMS ADDED FOR THE PLAYER-STATS STANDINGS FILE.  THE TWO
+002050*  PLAYERS IN THE CURRENT GAME ARE HELD AS A TWO-ENTRY TABLE SO
+002060*  THE SAME LOAD/UPDATE/SAVE PARAGRAPHS SERVE BOTH OF THEM.
+002070*----------------------------------------------------------------
+002080 77  NC-PLAYSTAT-STATUS    PIC X(02) VALUE SPACES.
+002090 01  NC-PLAYER-STATS-TBL.
+002100     05  NC-PSTAT OCCURS 2 TIMES INDEXED BY NC-PSTAT-IDX.
+002110         10  NC-PSTAT-ID       PIC X(08).
+002120         10  NC-PSTAT-PLAYED   PIC 9(05) COMP.
+002130         10  NC-PSTAT-WON      PIC 9(05) COMP.
+002140         10  NC-PSTAT-LOST     PIC 9(05) COMP.
+002150         10  NC-PSTAT-DRAWN    PIC 9(05) COMP.
+002160
+002170*----------------------------------------------------------------
+002180*  ITEMS ADDED FOR THE COMPUTER-OPPONENT MODE.  NC-SEEK-MARK IS
+002190*  THE MARK COMPUTE-CPU-MOVE IS CURRENTLY LOOKING FOR A NEAR-
+002200*  COMPLETE LINE OF; NC-CPU-MOVE/NC-CPU-FOUND-SW REPORT WHAT IT
+002210*  FOUND BACK TO THE CALLER.
+002220*----------------------------------------------------------------
+002230 77  NC-SEEK-MARK          PIC X(01) VALUE SPACE.
+002240 77  NC-CPU-MOVE           PIC 9(02) VALUE 0.
+002250 77  NC-CPU-FOUND-SW       PIC X(01) VALUE 'N'.
+002260     88  NC-CPU-FOUND             VALUE 'Y'.
+002270
+002280*----------------------------------------------------------------
+002290*  ITEMS ADDED FOR MID-GAME CHECKPOINT/RESTART.  ONE CHECKPOINT
+002300*  RECORD, UNDER THE FIXED KEY NC-CHECKPOINT-KEY, IS KEPT CURRENT
+002310*  FOR WHICHEVER INTERACTIVE OR COMPUTER-OPPONENT GAME IS IN
+002320*  PROGRESS.
+002330*----------------------------------------------------------------
+002340 77  NC-CHECKPT-STATUS     PIC X(02) VALUE SPACES.
+002350 77  NC-CHECKPOINT-KEY     PIC X(08) VALUE "CHECKPT1".
+002360 77  NC-RESTART-SW         PIC X(01) VALUE 'N'.
+002370     88  NC-RESTART-FOUND         VALUE 'Y'.
+002380
+002390*----------------------------------------------------------------
+002400*  ITEMS ADDED FOR THE GAMERPT TRANSCRIPT REPORT.  NC-MOVE-HIST-
+002410*  TBL RECORDS EACH MOVE OF THE GAME CURRENTLY IN PROGRESS (WHO
+002420*  MOVED, WHICH SQUARE, AND THE BOARD AS IT STOOD RIGHT AFTER
+002430*  THAT MOVE) AS 3300-UPDATE-BOARD MAKES IT, SO 3510-WRITE-
+002440*  GAMERPT CAN LAY OUT A MOVE-BY-MOVE TRANSCRIPT ONCE THE GAME
+002450*  ENDS WITHOUT HAVING TO REPLAY THE GAME TO RECONSTRUCT IT.
+002460*----------------------------------------------------------------
+002470 77  NC-GAMERPT-STATUS     PIC X(02) VALUE SPACES.
+002480 77  NC-RPT-SEPARATOR      PIC X(80) VALUE ALL "-".
+002490 77  NC-RPT-BOARD-DISP     PIC X(25) VALUE SPACES.
+002500 01  NC-MOVE-HIST-TBL.
+002510     05  NC-MH-ENTRY OCCURS 25 TIMES.
+002520         10  NC-MH-PLAYER      PIC X(01).
+002530         10  NC-MH-ROW         PIC 9(01).
+002540         10  NC-MH-COL         PIC 9(01).
+002550         10  NC-MH-BOARD       PIC X(25).
+002560 77  NC-MH-COUNT           PIC 9(02) VALUE 0.
+002570 77  NC-MH-IDX             PIC 9(02) VALUE 0.
+002580 77  NC-UNDO-POPPED-PLAYER PIC X(01) VALUE SPACE.
+002590
+002600*----------------------------------------------------------------
+002610*  ITEMS ADDED FOR UNDO/REPLAY.  AN UNDO AT GET-MOVE POPS THE
+002620*  LAST NC-MOVE-HIST-TBL ENTRY AND RESTORES THE BOARD FROM THE
+002630*  SNAPSHOT LEFT IN THE ENTRY BEFORE IT.  REPLAY MODE RE-READS A
+002640*  FINISHED GAME'S GAMELOG RECORD AND REBUILDS THE BOARD MOVE BY
+002650*  MOVE FROM GL-MOVE-HISTORY, WHICH KEEPS ONLY THE PLAYER/ROW/
+002660*  COLUMN OF EACH MOVE RATHER THAN A FULL BOARD SNAPSHOT.
+002670*----------------------------------------------------------------
+002680 77  NC-REPLAY-FOUND-SW    PIC X(01) VALUE 'N'.
+002690     88  NC-REPLAY-FOUND          VALUE 'Y'.
+002700 77  NC-REPLAY-EOF-SW      PIC X(01) VALUE 'N'.
+002710     88  NC-REPLAY-EOF            VALUE 'Y'.
+002720
+002730*----------------------------------------------------------------
+002740*  ITEMS ADDED FOR THE CONFIGURABLE BOARD SIZE.  NC-BOARD-CELLS
+002750*  IS THE SINGLE SOURCE OF TRUTH FOR THE BOARD, HOLDING UP TO 25
+002760*  CELLS ROW-MAJOR FROM 1 REGARDLESS OF BOARD SIZE; ONLY THE
+002770*  LEADING NC-TOTAL-CELLS OF THEM ARE ACTUALLY IN PLAY.  THE
+002780*  NC-LINE-* ITEMS ARE WORK FIELDS SHARED BY THE ROW/COLUMN/
+002790*  DIAGONAL WALKS USED BY BOTH THE WINNER CHECK AND THE COMPUTER
+002800*  OPPONENT'S LINE SCAN: A LINE IS THE NC-BOARD-SIZE CELLS
+002810*  STARTING AT NC-LINE-START AND ADVANCING BY NC-LINE-STEP EACH
+002820*  TIME (STEP 1 FOR A ROW, NC-BOARD-SIZE FOR A COLUMN,
+002830*  NC-BOARD-SIZE + 1 OR - 1 FOR A DIAGONAL).
+002840*----------------------------------------------------------------
+002850 01  NC-BOARD-CELLS.
+002860     05  NC-CELL OCCURS 25 TIMES PIC X(01).
+002870 77  NC-BOARD-SIZE         PIC 9(01) VALUE 3.
+002880 77  NC-TOTAL-CELLS        PIC 9(02) COMP VALUE 9.
+002890 77  NC-LINE-START         PIC 9(02) COMP VALUE 0.
+002900 77  NC-LINE-STEP          PIC 9(02) COMP VALUE 0.
+002910 77  NC-LINE-POS           PIC 9(02) COMP VALUE 0.
+002920 77  NC-LINE-ROW           PIC 9(02) COMP VALUE 0.
+002930 77  NC-LINE-COL           PIC 9(02) COMP VALUE 0.
+002940 77  NC-LINE-IDX           PIC 9(02) COMP VALUE 0.
+002950 77  NC-LINE-MARK          PIC X(01) VALUE SPACE.
+002960 77  NC-LINE-MATCH-SW      PIC X(01) VALUE 'Y'.
+002970     88  NC-LINE-MATCH            VALUE 'Y'.
+002980 77  NC-LINE-MARK-COUNT    PIC 9(02) COMP VALUE 0.
+002990 77  NC-LINE-BLANK-COUNT   PIC 9(02) COMP VALUE 0.
+003000 77  NC-LINE-BLANK-IDX     PIC 9(02) COMP VALUE 0.
+003010 77  NC-ROW-TEXT       PIC X(09) VALUE SPACES.
+003020 77  NC-DISPLAY-POS        PIC 9(02) COMP VALUE 0.
+003030 77  NC-SEPARATOR          PIC X(11) VALUE ALL "-".
+003040 77  NC-SEP-LEN            PIC 9(02) COMP VALUE 0.
+003050
+003060*----------------------------------------------------------------
+003070*  NC-INTERFACE-REC - THE EXTERNAL-INTERFACE TRANSACTION RECORD,
+003080*  PASSED IN BY A CALLING FRONT-END PROGRAM (WEB FORM, KIOSK) VIA
+003090*  PROCEDURE DIVISION USING, NOT POPULATED FROM A CONSOLE ACCEPT.
+003100*  IN: NC-IF-RUN-MODE-IN ('X' SELECTS EXTERNAL-INTERFACE MODE
+003110*  WITHOUT THE USUAL CONSOLE RUN-MODE PROMPT), NC-IF-MOVE-IN (A
+003120*  SQUARE NUMBER, OR 0 TO UNDO).  OUT: EVERYTHING ELSE, REFRESHED
+003130*  BY 3120-REFRESH-INTERFACE-REC BEFORE CONTROL RETURNS TO THE
+003140*  CALLER.  EACH CALL PLAYS EXACTLY ONE MOVE; GAME STATE BETWEEN
+003150*  CALLS IS CARRIED IN THE CHECKPOINT FILE, THE SAME AS FOR AN
+003160*  INTERACTIVE GAME RESUMED AFTER AN ABEND.
+003170*----------------------------------------------------------------
+003180 LINKAGE SECTION.
+003190 01  NC-INTERFACE-REC.
+003200     05  NC-IF-RUN-MODE-IN     PIC X(01).
+003210     05  NC-IF-MOVE-IN         PIC 9(02).
+003220     05  NC-IF-BOARD-SIZE-OUT  PIC 9(01).
+003230     05  NC-IF-BOARD-OUT       PIC X(25).
+003240     05  NC-IF-CURRENT-PLAYER-OUT PIC X(01).
+003250     05  NC-IF-MOVE-COUNT-OUT  PIC 9(02).
+003260     05  NC-IF-WINNER-OUT      PIC X(01).
+003270     05  NC-IF-GAME-STATUS-OUT PIC X(01).
+003280         88  NC-IF-STATUS-IN-PROGRESS    VALUE 'P'.
+003290         88  NC-IF-STATUS-WINNER         VALUE 'W'.
+003300         88  NC-IF-STATUS-DRAW           VALUE 'D'.
+003310         88  NC-IF-STATUS-REJECTED       VALUE 'E'.
+003320
+003330 PROCEDURE DIVISION USING NC-INTERFACE-REC.
+003340 0000-MAIN-PROCEDURE.
+003350     PERFORM 1000-INITIALIZE-RUN THRU 1000-EXIT
+003360     EVALUATE TRUE
+003370         WHEN NC-MODE-BATCH
+003380             PERFORM 2000-RUN-TOURNAMENT-BATCH THRU 2000-EXIT
+003390         WHEN NC-MODE-REPLAY
+003400             PERFORM 5000-REPLAY-GAME THRU 5000-EXIT
+003410         WHEN NC-MODE-INTERFACE
+003420             PERFORM 3700-INTERFACE-PLAY-MOVE THRU 3700-EXIT
+003430         WHEN OTHER
+003440             PERFORM 3000-PLAY-ONE-GAME THRU 3000-EXIT
+003450     END-EVALUATE
+003460     PERFORM 9000-TERMINATE-RUN THRU 9000-EXIT
+003470     GOBACK.
+003480
+003490*----------------------------------------------------------------
+003500*  1000-INITIALIZE-RUN - ESTABLISH THE RUN MODE AND OPEN THE
+003510*                        FILES THIS RUN WILL NEED.  A CALLER
+003520*                        DRIVING THE ENGINE THROUGH NC-INTERFACE-
+003530*                        REC SETS NC-IF-RUN-MODE-IN TO 'X' SO NO
+003540*                        CONSOLE RUN-MODE PROMPT IS ISSUED; ANY
+003550*                        OTHER RUN IS STILL PICKED BY AN OPERATOR
+003560*                        AT THE CONSOLE.
+003570*----------------------------------------------------------------
+003580 1000-INITIALIZE-RUN.
+003590     IF NC-IF-RUN-MODE-IN = 'X'
+003600         MOVE 'X' TO NC-RUN-MODE
+003610     ELSE
+003620         DISPLAY "Run mode - I=Interactive, B=Batch tournament, "
+003630             "C=vs Computer, R=Replay from log: "
+003640         ACCEPT NC-RUN-MODE
+003650     END-IF
+003660     IF NC-MODE-REPLAY
+003670         OPEN INPUT GAMELOG-FILE
+003680     ELSE
+003690         PERFORM 1201-OPEN-GAMELOG THRU 1201-EXIT
+003700         PERFORM 1202-OPEN-GAMERPT THRU 1202-EXIT
+003710         PERFORM 1210-OPEN-PLAYER-STATS THRU 1210-EXIT
+003720         PERFORM 1220-OPEN-CHECKPOINT THRU 1220-EXIT
+003730         IF NC-MODE-BATCH
+003740             OPEN INPUT TOURNAMENT-INPUT-FILE
+003750         ELSE
+003760             PERFORM 1230-CHECK-FOR-RESTART THRU 1230-EXIT
+003770             IF NOT NC-RESTART-FOUND
+003780                 PERFORM 1250-GENERATE-GAME-ID THRU 1250-EXIT
+003790                 IF NC-MODE-INTERFACE
+003800                     PERFORM 1260-SETUP-INTERFACE-GAME
+003810                         THRU 1260-EXIT
+003820                 ELSE
+003830                     PERFORM 1240-CHOOSE-BOARD-SIZE THRU 1240-EXIT
+003840                     DISPLAY "Enter Player 1 ID: "
+003850                     ACCEPT NC-PLAYER1-ID
+003860                     IF NC-MODE-COMPUTER
+003870                         MOVE "COMPUTER" TO NC-PLAYER2-ID
+003880                     ELSE
+003890                         DISPLAY "Enter Player 2 ID: "
+003900                         ACCEPT NC-PLAYER2-ID
+003910                     END-IF
+003920                 END-IF
+003930             END-IF
+003940         END-IF
+003950     END-IF.
+003960 1000-EXIT.
+003970     EXIT.
+003980
+003990*----------------------------------------------------------------
+004000*  1201-OPEN-GAMELOG - OPEN GAMELOG FOR APPEND, CREATING IT ON
+004010*                     THE FIRST RUN IF IT DOES NOT YET EXIST ON
+004020*                     DISK.  UNLIKE THE TWO INDEXED FILES, OPEN
+004030*                     EXTEND ON A SEQUENTIAL FILE THAT DOES NOT
+004040*                     YET EXIST FAILS WITH STATUS "35" RATHER
+004050*                     THAN CREATING IT, SO A MISSING FILE HAS TO
+004060*                     BE CREATED WITH AN OPEN OUTPUT/CLOSE BEFORE
+004070*                     IT CAN BE RE-OPENED EXTEND.
+004080*----------------------------------------------------------------
+004090 1201-OPEN-GAMELOG.
+004100     OPEN EXTEND GAMELOG-FILE
+004110     IF NC-GAMELOG-STATUS = "35"
+004120         OPEN OUTPUT GAMELOG-FILE
+004130         CLOSE GAMELOG-FILE
+004140         OPEN EXTEND GAMELOG-FILE
+004150     END-IF.
+004160 1201-EXIT.
+004170     EXIT.
+004180
+004190*----------------------------------------------------------------
+004200*  1202-OPEN-GAMERPT - OPEN GAMERPT FOR APPEND, CREATING IT ON
+004210*                     THE FIRST RUN IF IT DOES NOT YET EXIST ON
+004220*                     DISK, FOR THE SAME REASON AS 1201-OPEN-
+004230*                     GAMELOG ABOVE.
+004240*----------------------------------------------------------------
+004250 1202-OPEN-GAMERPT.
+004260     OPEN EXTEND GAMERPT-FILE
+004270     IF NC-GAMERPT-STATUS = "35"
+004280         OPEN OUTPUT GAMERPT-FILE
+004290         CLOSE GAMERPT-FILE
+004300         OPEN EXTEND GAMERPT-FILE
+004310     END-IF.
+004320 1202-EXIT.
+004330     EXIT.
+004340
+004350*----------------------------------------------------------------
+004360*  1210-OPEN-PLAYER-STATS - OPEN PLAYER-STATS FOR UPDATE,
+004370*                          CREATING IT ON THE FIRST RUN IF IT
+004380*                          DOES NOT YET EXIST ON DISK.
+004390*----------------------------------------------------------------
+004400 1210-OPEN-PLAYER-STATS.
+004410     OPEN I-O PLAYER-STATS-FILE
+004420     IF NC-PLAYSTAT-STATUS = "35"
+004430         OPEN OUTPUT PLAYER-STATS-FILE
+004440         CLOSE PLAYER-STATS-FILE
+004450         OPEN I-O PLAYER-STATS-FILE
+004460     END-IF.
+004470 1210-EXIT.
+004480     EXIT.
+004490
+004500*----------------------------------------------------------------
+004510*  1220-OPEN-CHECKPOINT - OPEN CHECKPOINT FOR UPDATE, CREATING
+004520*                        IT ON THE FIRST RUN IF IT DOES NOT YET
+004530*                        EXIST ON DISK.
+004540*----------------------------------------------------------------
+004550 1220-OPEN-CHECKPOINT.
+004560     OPEN I-O CHECKPOINT-FILE
+004570     IF NC-CHECKPT-STATUS = "35"
+004580         OPEN OUTPUT CHECKPOINT-FILE
+004590         CLOSE CHECKPOINT-FILE
+004600         OPEN I-O CHECKPOINT-FILE
+004610     END-IF.
+004620 1220-EXIT.
+004630     EXIT.
+004640
+004650*----------------------------------------------------------------
+004660*  1230-CHECK-FOR-RESTART - LOOK FOR A CHECKPOINT LEFT BEHIND BY
+004670*                        A GAME THAT DID NOT FINISH.  WHEN ONE IS
+004680*                        FOUND STILL IN PROGRESS, RELOAD THE RUN
+004690*                        MODE, PLAYER IDS, BOARD SIZE AND BOARD
+004700*                        FROM IT SO 3000-PLAY-ONE-GAME CAN PICK
+004710*                        UP WHERE THE EARLIER RUN LEFT OFF.  THE
+004720*                        CHECKPOINT IS ONLY HONOURED WHEN ITS
+004730*                        RUN MODE MATCHES WHAT THIS INVOCATION
+004740*                        ACTUALLY IS - AN EXTERNAL-INTERFACE
+004750*                        CHECKPOINT IS NOT RESUMED BY A CONSOLE
+004760*                        RUN (NO CALLER TO SUPPLY THE NEXT MOVE,
+004770*                        AND THE OPERATOR'S CHOSEN RUN MODE MUST
+004780*                        NOT SILENTLY CHANGE), AND A CONSOLE
+004790*                        CHECKPOINT IS NOT RESUMED BY A GENUINE
+004800*                        INTERFACE CALL EITHER (OR THAT CALL
+004810*                        WOULD END UP INSIDE THE CONSOLE-DRIVEN
+004820*                        GAME LOOP INSTEAD OF 3700-INTERFACE-
+004830*                        PLAY-MOVE).
+004840*----------------------------------------------------------------
+004850 1230-CHECK-FOR-RESTART.
+004860     MOVE 'N' TO NC-RESTART-SW
+004870     MOVE NC-CHECKPOINT-KEY TO CP-CHECKPOINT-KEY
+004880     READ CHECKPOINT-FILE
+004890         INVALID KEY
+004900             CONTINUE
+004910         NOT INVALID KEY
+004920             IF CP-IN-PROGRESS-SW = 'Y'
+004930                     AND ((CP-RUN-MODE = 'X'
+004940                           AND NC-IF-RUN-MODE-IN = 'X')
+004950                      OR  (CP-RUN-MODE NOT = 'X'
+004960                           AND NC-IF-RUN-MODE-IN NOT = 'X'))
+004970                 MOVE 'Y'                TO NC-RESTART-SW
+004980                 MOVE CP-GAME-ID          TO NC-GAME-ID
+004990                 MOVE CP-PLAYER1-ID       TO NC-PLAYER1-ID
+005000                 MOVE CP-PLAYER2-ID       TO NC-PLAYER2-ID
+005010                 MOVE CP-RUN-MODE         TO NC-RUN-MODE
+005020                 MOVE CP-BOARD-SIZE       TO NC-BOARD-SIZE
+005030                 COMPUTE NC-TOTAL-CELLS =
+005040                         NC-BOARD-SIZE * NC-BOARD-SIZE
+005050                 MOVE CP-BOARD            TO NC-BOARD-CELLS
+005060                 MOVE CP-MOVE-COUNTER     TO Move-Counter
+005070                 MOVE CP-CURRENT-PLAYER   TO Current-Player
+005080                 DISPLAY "Resuming checkpointed game "
+005090                     NC-GAME-ID " at move " Move-Counter "."
+005100             END-IF
+005110     END-READ.
+005120 1230-EXIT.
+005130     EXIT.
+005140
+005150*----------------------------------------------------------------
+005160*  1240-CHOOSE-BOARD-SIZE - ASK FOR A BOARD SIZE FOR AN
+005170*                        INTERACTIVE OR COMPUTER-OPPONENT GAME.
+005180*----------------------------------------------------------------
+005190 1240-CHOOSE-BOARD-SIZE.
+005200     DISPLAY "Board size - 3, 4 or 5 (Enter for 3): "
+005210     ACCEPT NC-BOARD-SIZE
+005220     PERFORM 1245-VALIDATE-BOARD-SIZE THRU 1245-EXIT.
+005230 1240-EXIT.
+005240     EXIT.
+005250
+005260*----------------------------------------------------------------
+005270*  1245-VALIDATE-BOARD-SIZE - DEFAULT AN UNRECOGNISED BOARD SIZE
+005280*                        BACK TO THE ORIGINAL 3X3 GAME.
+005290*----------------------------------------------------------------
+005300 1245-VALIDATE-BOARD-SIZE.
+005310     IF NC-BOARD-SIZE NOT = 3 AND NC-BOARD-SIZE NOT = 4
+005320             AND NC-BOARD-SIZE NOT = 5
+005330         MOVE 3 TO NC-BOARD-SIZE
+005340     END-IF.
+005350 1245-EXIT.
+005360     EXIT.
+005370
+005380*----------------------------------------------------------------
+005390*  1250-GENERATE-GAME-ID - ASSIGN A GAME ID UNIQUE TO THIS GAME
+005400*                        FOR INTERACTIVE, COMPUTER-OPPONENT AND
+005410*                        EXTERNAL-INTERFACE GAMES, TAKEN FROM THE
+005420*                        TIME OF DAY (HHMMSSHH).  BATCH GAMES
+005430*                        ALREADY CARRY THEIR OWN ID FROM TI-GAME-
+005440*                        ID; RESTARTED GAMES KEEP THE ID SAVED IN
+005450*                        THE CHECKPOINT.
+005460*----------------------------------------------------------------
+005470 1250-GENERATE-GAME-ID.
+005480     ACCEPT NC-GAME-ID-TIME FROM TIME
+005490     MOVE NC-GAME-ID-TIME TO NC-GAME-ID.
+005500 1250-EXIT.
+005510     EXIT.
+005520
+005530*----------------------------------------------------------------
+005540*  1260-SETUP-INTERFACE-GAME - A NEW EXTERNAL-INTERFACE GAME HAS
+005550*                        NO OPERATOR AT A CONSOLE TO ASK FOR A
+005560*                        BOARD SIZE OR PLAYER IDS, SO IT ALWAYS
+005570*                        STARTS A STANDARD 3X3 GAME BETWEEN TWO
+005580*                        FIXED PLACEHOLDER IDS.
+005590*----------------------------------------------------------------
+005600 1260-SETUP-INTERFACE-GAME.
+005610     MOVE 3 TO NC-BOARD-SIZE
+005620     PERFORM 1245-VALIDATE-BOARD-SIZE THRU 1245-EXIT
+005630     MOVE "WEBPLYR1" TO NC-PLAYER1-ID
+005640     MOVE "WEBPLYR2" TO NC-PLAYER2-ID.
+005650 1260-EXIT.
+005660     EXIT.
+005670
+005680*----------------------------------------------------------------
+005690*  1100-INITIALIZE-BOARD - BLANK ALL 25 PHYSICAL CELLS (NOT JUST
+005700*                        THE ONES IN PLAY, SO NO STALE MARK FROM
+005710*                        AN EARLIER, LARGER GAME THIS RUN CAN
+005720*                        LEAK INTO GAMELOG OR CHECKPOINT) AND SET
+005730*                        NC-TOTAL-CELLS FOR THE CHOSEN BOARD SIZE.
+005740*----------------------------------------------------------------
+005750 1100-INITIALIZE-BOARD.
+005760     COMPUTE NC-TOTAL-CELLS = NC-BOARD-SIZE * NC-BOARD-SIZE
+005770     PERFORM 1110-BLANK-ONE-CELL THRU 1110-EXIT
+005780         VARYING NC-LINE-POS FROM 1 BY 1
+005790             UNTIL NC-LINE-POS > 25
+005800     MOVE 0 TO Move-Counter
+005810     MOVE 0 TO NC-MH-COUNT
+005820     MOVE ' ' TO Winner
+005830     MOVE 'N' TO Game-Over.
+005840 1100-EXIT.
+005850     EXIT.
+005860
+005870 1110-BLANK-ONE-CELL.
+005880     MOVE SPACE TO NC-CELL(NC-LINE-POS).
+005890 1110-EXIT.
+005900     EXIT.
+005910
+005920*----------------------------------------------------------------
+005930*  2000-RUN-TOURNAMENT-BATCH - DRIVE EVERY GAME LISTED IN THE
+005940*                       TOURNAMENT-INPUT FILE, UNATTENDED, AND
+005950*                       DISPLAY ONE RESULT LINE PER GAME.
+005960*----------------------------------------------------------------
+005970 2000-RUN-TOURNAMENT-BATCH.
+005980     DISPLAY "Batch tournament starting."
+005990     PERFORM 2010-READ-TOURNAMENT-RECORD THRU 2010-EXIT
+006000     PERFORM 2100-PLAY-BATCH-GAME THRU 2100-EXIT
+006010         UNTIL NC-TOURN-EOF
+006020     CLOSE TOURNAMENT-INPUT-FILE
+006030     DISPLAY "Batch tournament complete.".
+006040 2000-EXIT.
+006050     EXIT.
+006060
+006070 2010-READ-TOURNAMENT-RECORD.
+006080     READ TOURNAMENT-INPUT-FILE
+006090         AT END MOVE 'Y' TO NC-TOURN-EOF-SW
+006100     END-READ.
+006110 2010-EXIT.
+006120     EXIT.
+006130
+006140 2100-PLAY-BATCH-GAME.
+006150     MOVE TI-PLAYER1-ID TO NC-PLAYER1-ID
+006160     MOVE TI-PLAYER2-ID TO NC-PLAYER2-ID
+006170     MOVE TI-GAME-ID    TO NC-GAME-ID
+006180     MOVE TI-BOARD-SIZE TO NC-BOARD-SIZE
+006190     PERFORM 1245-VALIDATE-BOARD-SIZE THRU 1245-EXIT
+006200     PERFORM 6000-LOAD-PLAYER-STATS-BOTH THRU 6000-EXIT
+006210     PERFORM 1100-INITIALIZE-BOARD THRU 1100-EXIT
+006220     MOVE Player1 TO Current-Player
+006230     MOVE 1 TO NC-BATCH-MOVE-IDX
+006240     PERFORM 2110-PLAY-BATCH-MOVE THRU 2110-EXIT
+006250         UNTIL Game-Over = 'Y'
+006260            OR NC-BATCH-MOVE-IDX > TI-MOVE-COUNT
+006270     IF Winner = ' '
+006280         DISPLAY TI-GAME-ID ": draw after "
+006290             Move-Counter " moves."
+006300     ELSE
+006310         DISPLAY TI-GAME-ID ": winner " Winner " after "
+006320             Move-Counter " moves."
+006330     END-IF
+006340     PERFORM 2010-READ-TOURNAMENT-RECORD THRU 2010-EXIT.
+006350 2100-EXIT.
+006360     EXIT.
+006370
+006380 2110-PLAY-BATCH-MOVE.
+006390     MOVE TI-MOVE-LIST(NC-BATCH-MOVE-IDX) TO Internal
+006400     ADD 1 TO NC-BATCH-MOVE-IDX
+006410     PERFORM 3220-VALIDATE-MOVE THRU 3220-EXIT
+006420     IF NC-MOVE-VALID
+006430         PERFORM 3300-UPDATE-BOARD THRU 3300-EXIT
+006440         IF Current-Player = Player1
+006450             MOVE Player2 TO Current-Player
+006460         ELSE
+006470             MOVE Player1 TO Current-Player
+006480         END-IF
+006490         PERFORM 3400-CHECK-WINNER THRU 3400-EXIT
+006500     END-IF.
+006510 2110-EXIT.
+006520     EXIT.
+006530
+006540*----------------------------------------------------------------
+006550*  3000-PLAY-ONE-GAME - PLAY A SINGLE INTERACTIVE GAME TO
+006560*                       COMPLETION AT THE CONSOLE.
+006570*----------------------------------------------------------------
+006580 3000-PLAY-ONE-GAME.
+006590     PERFORM 6000-LOAD-PLAYER-STATS-BOTH THRU 6000-EXIT
+006600     IF NC-RESTART-FOUND
+006610         DISPLAY "Continuing checkpointed game."
+006620     ELSE
+006630         PERFORM 1100-INITIALIZE-BOARD THRU 1100-EXIT
+006640         MOVE Player1 TO Current-Player
+006650     END-IF
+006660     PERFORM 3010-GAME-CYCLE THRU 3010-EXIT
+006670         UNTIL Game-Over = 'Y'
+006680     PERFORM 3100-DISPLAY-BOARD THRU 3100-EXIT
+006690     IF Winner = ' '
+006700         DISPLAY "Game Over! It's a draw."
+006710     ELSE
+006720         DISPLAY "Game Over! Winner: " Winner
+006730     END-IF.
+006740 3000-EXIT.
+006750     EXIT.
+006760
+006770 3010-GAME-CYCLE.
+006780     PERFORM 3100-DISPLAY-BOARD THRU 3100-EXIT
+006790     PERFORM 3200-GET-MOVE THRU 3200-EXIT
+006800     IF Move-Counter < NC-TOTAL-CELLS
+006810         PERFORM 3300-UPDATE-BOARD THRU 3300-EXIT
+006820         IF Current-Player = Player1
+006830             MOVE Player2 TO Current-Player
+006840         ELSE
+006850             MOVE Player1 TO Current-Player
+006860         END-IF
+006870         PERFORM 3600-WRITE-CHECKPOINT THRU 3600-EXIT
+006880     END-IF
+006890     PERFORM 3400-CHECK-WINNER THRU 3400-EXIT.
+006900 3010-EXIT.
+006910     EXIT.
+006920
+006930*----------------------------------------------------------------
+006940*  3100-DISPLAY-BOARD - DISPLAY THE CURRENT BOARD, NC-BOARD-SIZE
+006950*                      CELLS WIDE, SEPARATED BY "|" WITH A DASHED
+006960*                      RULE ABOVE AND BELOW EACH ROW.
+006970*----------------------------------------------------------------
+006980 3100-DISPLAY-BOARD.
+006990     DISPLAY "Current Board:"
+007000     PERFORM 3105-DISPLAY-SEPARATOR THRU 3105-EXIT
+007010     PERFORM 3110-DISPLAY-ONE-ROW THRU 3110-EXIT
+007020         VARYING NC-LINE-ROW FROM 1 BY 1
+007030             UNTIL NC-LINE-ROW > NC-BOARD-SIZE
+007040     PERFORM 3105-DISPLAY-SEPARATOR THRU 3105-EXIT.
+007050 3100-EXIT.
+007060     EXIT.
+007070
+007080 3105-DISPLAY-SEPARATOR.
+007090     COMPUTE NC-SEP-LEN = NC-BOARD-SIZE * 2 + 1
+007100     DISPLAY NC-SEPARATOR(1:NC-SEP-LEN).
+007110 3105-EXIT.
+007120     EXIT.
+007130
+007140 3110-DISPLAY-ONE-ROW.
+007150     MOVE SPACES TO NC-ROW-TEXT
+007160     MOVE 1 TO NC-DISPLAY-POS
+007170     PERFORM 3115-DISPLAY-ONE-CELL THRU 3115-EXIT
+007180         VARYING NC-LINE-COL FROM 1 BY 1
+007190             UNTIL NC-LINE-COL > NC-BOARD-SIZE
+007200     COMPUTE NC-SEP-LEN = NC-BOARD-SIZE * 2 - 1
+007210     DISPLAY " " NC-ROW-TEXT(1:NC-SEP-LEN).
+007220 3110-EXIT.
+007230     EXIT.
+007240
+007250 3115-DISPLAY-ONE-CELL.
+007260     COMPUTE NC-LINE-POS = (NC-LINE-ROW - 1) * NC-BOARD-SIZE
+007270             + NC-LINE-COL
+007280     MOVE NC-CELL(NC-LINE-POS) TO NC-ROW-TEXT(NC-DISPLAY-POS:1)
+007290     ADD 1 TO NC-DISPLAY-POS
+007300     IF NC-LINE-COL < NC-BOARD-SIZE
+007310         MOVE "|" TO NC-ROW-TEXT(NC-DISPLAY-POS:1)
+007320         ADD 1 TO NC-DISPLAY-POS
+007330     END-IF.
+007340 3115-EXIT.
+007350     EXIT.
+007360
+007370*----------------------------------------------------------------
+007380*  3120-REFRESH-INTERFACE-REC - COPY THE CURRENT BOARD, WHOSE
+007390*                      TURN IT IS AND THE GAME STATUS OUT TO
+007400*                      NC-INTERFACE-REC FOR A NON-CONSOLE FRONT
+007410*                      END RUNNING UNDER THE EXTERNAL-INTERFACE
+007420*                      MODE TO READ.
+007430*----------------------------------------------------------------
+007440 3120-REFRESH-INTERFACE-REC.
+007450     MOVE NC-BOARD-SIZE   TO NC-IF-BOARD-SIZE-OUT
+007460     MOVE NC-BOARD-CELLS  TO NC-IF-BOARD-OUT
+007470     MOVE Current-Player  TO NC-IF-CURRENT-PLAYER-OUT
+007480     MOVE Move-Counter    TO NC-IF-MOVE-COUNT-OUT
+007490     MOVE Winner          TO NC-IF-WINNER-OUT
+007500     EVALUATE TRUE
+007510         WHEN Game-Over = 'Y' AND Winner NOT = SPACE
+007520             MOVE 'W' TO NC-IF-GAME-STATUS-OUT
+007530         WHEN Game-Over = 'Y'
+007540             MOVE 'D' TO NC-IF-GAME-STATUS-OUT
+007550         WHEN OTHER
+007560             MOVE 'P' TO NC-IF-GAME-STATUS-OUT
+007570     END-EVALUATE.
+007580 3120-EXIT.
+007590     EXIT.
+007600
+007610*----------------------------------------------------------------
+007620*  3200-GET-MOVE - RESOLVE WHOSE TURN IT IS, OVER AND OVER, UNTIL
+007630*                 A MOVE NAMING AN EMPTY SQUARE IN RANGE HAS BEEN
+007640*                 MADE.  NEITHER MOVE-COUNTER NOR CURRENT-PLAYER
+007650*                 MOVE UNTIL A VALID SQUARE IS FOUND.  ENTERING 0
+007660*                 AT THE CONSOLE UNDOES THE LAST MOVE INSTEAD OF
+007670*                 NAMING A SQUARE AND HANDS THE TURN BACK TO
+007680*                 WHOEVER MADE IT - RE-RESOLVING THE TURN ON EVERY
+007690*                 PASS (RATHER THAN DECIDING HUMAN-VS-COMPUTER
+007700*                 JUST ONCE) IS WHAT LETS AN UNDO IN COMPUTER MODE
+007710*                 HAND THE NEXT MOVE BACK TO THE COMPUTER INSTEAD
+007720*                 OF WAITING ON THE CONSOLE FOR IT.
+007730*----------------------------------------------------------------
+007740 3200-GET-MOVE.
+007750     MOVE 'N' TO NC-MOVE-VALID-SW
+007760     PERFORM 3215-RESOLVE-ONE-TURN THRU 3215-EXIT
+007770         UNTIL NC-MOVE-VALID.
+007780 3200-EXIT.
+007790     EXIT.
+007800
+007810 3215-RESOLVE-ONE-TURN.
+007820     IF NC-MODE-COMPUTER AND Current-Player = Player2
+007830         PERFORM 4000-COMPUTE-CPU-MOVE THRU 4000-EXIT
+007840         MOVE 'Y' TO NC-MOVE-VALID-SW
+007850     ELSE
+007860         PERFORM 3210-GET-MOVE-ONCE THRU 3210-EXIT
+007870     END-IF.
+007880 3215-EXIT.
+007890     EXIT.
+007900
+007910 3210-GET-MOVE-ONCE.
+007920     DISPLAY "Player " Current-Player ", enter your move (1-"
+007930         NC-TOTAL-CELLS "), or 0 to UNDO: "
+007940     ACCEPT Internal
+007950     IF Internal = 0
+007960         PERFORM 3225-UNDO-LAST-MOVE THRU 3225-EXIT
+007970     ELSE
+007980         PERFORM 3220-VALIDATE-MOVE THRU 3220-EXIT
+007990     END-IF.
+008000 3210-EXIT.
+008010     EXIT.
+008020
+008030*----------------------------------------------------------------
+008040*  3220-VALIDATE-MOVE - SET NC-MOVE-VALID-SW ACCORDING TO WHETHER
+008050*                      INTERNAL NAMES AN EMPTY SQUARE IN RANGE.
+008060*                      DOES NOT CHANGE THE BOARD.
+008070*----------------------------------------------------------------
+008080 3220-VALIDATE-MOVE.
+008090     MOVE 'Y' TO NC-MOVE-VALID-SW
+008100     IF Internal < 1 OR Internal > NC-TOTAL-CELLS
+008110         PERFORM 3230-REJECT-MOVE THRU 3230-EXIT
+008120     ELSE
+008130         IF NC-CELL(Internal) NOT = SPACE
+008140             PERFORM 3230-REJECT-MOVE THRU 3230-EXIT
+008150         END-IF
+008160     END-IF.
+008170 3220-EXIT.
+008180     EXIT.
+008190
+008200 3230-REJECT-MOVE.
+008210     DISPLAY "Invalid move. Try again."
+008220     MOVE 'N' TO NC-MOVE-VALID-SW.
+008230 3230-EXIT.
+008240     EXIT.
+008250
+008260*----------------------------------------------------------------
+008270*  3225-UNDO-LAST-MOVE - POP THE LAST NC-MOVE-HIST-TBL ENTRY,
+008280*                      RESTORE THE BOARD TO HOW IT STOOD BEFORE
+008290*                      THAT MOVE, PUT THE TURN BACK TO THE PLAYER
+008300*                      WHO MADE IT, AND FORCE A REPROMPT.  HAS NO
+008310*                      EFFECT IF NO MOVE HAS BEEN MADE YET.  ONLY
+008320*                      REACHABLE BEFORE A WINNING OR DRAWING MOVE
+008330*                      IS MADE - THE GAME LOOP ENDS AS SOON AS
+008340*                      GAME-OVER IS SET, SO THERE IS NO NEED TO
+008350*                      RESET WINNER/GAME-OVER HERE.  IN COMPUTER
+008360*                      MODE THE COMPUTER ALWAYS REPLIES IN THE
+008370*                      VERY NEXT CYCLE WITH NO PROMPT IN BETWEEN,
+008380*                      SO THE MOST RECENT ENTRY ON TOP IS ALWAYS
+008390*                      THE COMPUTER'S OWN MOVE WHENEVER THE HUMAN
+008400*                      IS THE ONE BEING ASKED - POPPING JUST THAT
+008410*                      ONE ENTRY WOULD HAND THE TURN BACK TO THE
+008420*                      COMPUTER, WHICH WOULD DETERMINISTICALLY
+008430*                      RECOMPUTE THE SAME MOVE AND MAKE UNDO A
+008440*                      NO-OP.  SO IN COMPUTER MODE, UNDOING THE
+008450*                      COMPUTER'S MOVE ALSO POPS THE HUMAN MOVE
+008460*                      UNDERNEATH IT, WHICH IS THE ONE THE HUMAN
+008470*                      ACTUALLY MEANT TO TAKE BACK.
+008480*----------------------------------------------------------------
+008490 3225-UNDO-LAST-MOVE.
+008500     MOVE 'N' TO NC-MOVE-VALID-SW
+008510     IF NC-MH-COUNT = 0
+008520         DISPLAY "No moves to undo."
+008530     ELSE
+008540         PERFORM 3226-POP-ONE-MOVE THRU 3226-EXIT
+008550         IF NC-MODE-COMPUTER
+008560                 AND NC-UNDO-POPPED-PLAYER = Player2
+008570                 AND NC-MH-COUNT > 0
+008580             PERFORM 3226-POP-ONE-MOVE THRU 3226-EXIT
+008590         END-IF
+008600         PERFORM 3600-WRITE-CHECKPOINT THRU 3600-EXIT
+008610         PERFORM 3100-DISPLAY-BOARD THRU 3100-EXIT
+008620     END-IF.
+008630 3225-EXIT.
+008640     EXIT.
+008650
+008660*----------------------------------------------------------------
+008670*  3226-POP-ONE-MOVE - POP A SINGLE NC-MOVE-HIST-TBL ENTRY AND
+008680*                      RESTORE THE BOARD AND CURRENT-PLAYER TO
+008690*                      HOW THEY STOOD BEFORE THAT ONE MOVE.
+008700*                      LEAVES THE POPPED ENTRY'S PLAYER IN
+008710*                      NC-UNDO-POPPED-PLAYER FOR 3225-UNDO-LAST-
+008720*                      MOVE TO INSPECT.
+008730*----------------------------------------------------------------
+008740 3226-POP-ONE-MOVE.
+008750     MOVE NC-MH-PLAYER(NC-MH-COUNT) TO NC-UNDO-POPPED-PLAYER
+008760     MOVE NC-MH-PLAYER(NC-MH-COUNT) TO Current-Player
+008770     SUBTRACT 1 FROM Move-Counter
+008780     SUBTRACT 1 FROM NC-MH-COUNT
+008790     IF NC-MH-COUNT = 0
+008800         PERFORM 1100-INITIALIZE-BOARD THRU 1100-EXIT
+008810     ELSE
+008820         MOVE NC-MH-BOARD(NC-MH-COUNT) TO NC-BOARD-CELLS
+008830     END-IF.
+008840 3226-EXIT.
+008850     EXIT.
+008860
+008870*----------------------------------------------------------------
+008880*  3700-INTERFACE-PLAY-MOVE - THE EXTERNAL-INTERFACE COUNTERPART
+008890*                      OF 3000-PLAY-ONE-GAME/3010-GAME-CYCLE.  THE
+008900*                      PROGRAM IS CALLED ONCE PER MOVE - THERE IS
+008910*                      NO LOOP HERE WAITING ON FURTHER INPUT: THE
+008920*                      MOVE ALREADY SUPPLIED IN NC-IF-MOVE-IN BY
+008930*                      THE CALLING FRONT END IS VALIDATED AND MADE
+008940*                      (OR, IF IT IS 0, UNDOES THE LAST ONE), AND
+008950*                      THE RESULT IS LEFT IN NC-INTERFACE-REC FOR
+008960*                      THE CALLER TO READ BACK ON RETURN.  AN
+008970*                      INVALID MOVE IS REPORTED VIA GAME-STATUS
+008980*                      'E' RATHER THAN REPROMPTED, SINCE THE NEXT
+008990*                      MOVE CAN ONLY COME FROM THE NEXT CALL.
+009000*----------------------------------------------------------------
+009010 3700-INTERFACE-PLAY-MOVE.
+009020     PERFORM 6000-LOAD-PLAYER-STATS-BOTH THRU 6000-EXIT
+009030     IF NOT NC-RESTART-FOUND
+009040         PERFORM 1100-INITIALIZE-BOARD THRU 1100-EXIT
+009050         MOVE Player1 TO Current-Player
+009060     END-IF
+009070     MOVE 'N' TO NC-MOVE-VALID-SW
+009080     MOVE NC-IF-MOVE-IN TO Internal
+009090     IF Internal = 0
+009100         PERFORM 3225-UNDO-LAST-MOVE THRU 3225-EXIT
+009110         MOVE 'Y' TO NC-MOVE-VALID-SW
+009120     ELSE
+009130         PERFORM 3220-VALIDATE-MOVE THRU 3220-EXIT
+009140     END-IF
+009150     IF NC-MOVE-VALID AND Internal NOT = 0
+009160         PERFORM 3300-UPDATE-BOARD THRU 3300-EXIT
+009170         IF Current-Player = Player1
+009180             MOVE Player2 TO Current-Player
+009190         ELSE
+009200             MOVE Player1 TO Current-Player
+009210         END-IF
+009220         PERFORM 3600-WRITE-CHECKPOINT THRU 3600-EXIT
+009230         PERFORM 3400-CHECK-WINNER THRU 3400-EXIT
+009240     END-IF
+009250     PERFORM 3120-REFRESH-INTERFACE-REC THRU 3120-EXIT
+009260     IF NOT NC-MOVE-VALID
+009270         MOVE 'E' TO NC-IF-GAME-STATUS-OUT
+009280     END-IF.
+009290 3700-EXIT.
+009300     EXIT.
+009310
+009320*----------------------------------------------------------------
+009330*  3300-UPDATE-BOARD - PLACE CURRENT-PLAYER'S MARK.  INTERNAL IS
+009340*                     ALREADY KNOWN VALID (3220-VALIDATE-MOVE HAS
+009350*                     RUN) SO NO OCCUPIED-SQUARE CHECK IS NEEDED
+009360*                     HERE ANY MORE.
+009370*----------------------------------------------------------------
+009380 3300-UPDATE-BOARD.
+009390     MOVE Current-Player TO NC-CELL(Internal)
+009400     ADD 1 TO Move-Counter
+009410     PERFORM 3310-RECORD-MOVE-HISTORY THRU 3310-EXIT.
+009420 3300-EXIT.
+009430     EXIT.
+009440
+009450*----------------------------------------------------------------
+009460*  3310-RECORD-MOVE-HISTORY - APPEND THE MOVE JUST MADE (PLAYER,
+009470*                      ROW, COLUMN AND THE RESULTING BOARD) TO
+009480*                      NC-MOVE-HIST-TBL FOR THE GAMERPT TRANSCRIPT
+009490*                      AND FOR THE GAMELOG MOVE-HISTORY FIELDS.
+009500*----------------------------------------------------------------
+009510 3310-RECORD-MOVE-HISTORY.
+009520     ADD 1 TO NC-MH-COUNT
+009530     COMPUTE NC-MH-ROW(NC-MH-COUNT) =
+009540             (Internal - 1) / NC-BOARD-SIZE + 1
+009550     COMPUTE NC-MH-COL(NC-MH-COUNT) = Internal -
+009560             ((NC-MH-ROW(NC-MH-COUNT) - 1) * NC-BOARD-SIZE)
+009570     MOVE Current-Player  TO NC-MH-PLAYER(NC-MH-COUNT)
+009580     MOVE NC-BOARD-CELLS  TO NC-MH-BOARD(NC-MH-COUNT).
+009590 3310-EXIT.
+009600     EXIT.
+009610
+009620 3400-CHECK-WINNER.
+009630     PERFORM 3410-CHECK-ROWS THRU 3410-EXIT
+009640     IF Winner = ' '
+009650         PERFORM 3420-CHECK-COLUMNS THRU 3420-EXIT
+009660     END-IF
+009670     IF Winner = ' '
+009680         PERFORM 3430-CHECK-DIAGONALS THRU 3430-EXIT
+009690     END-IF
+009700     IF Winner = ' ' AND Move-Counter = NC-TOTAL-CELLS
+009710         MOVE 'Y' TO Game-Over
+009720     END-IF
+009730     IF Game-Over = 'Y'
+009740         PERFORM 3500-WRITE-GAMELOG THRU 3500-EXIT
+009750         PERFORM 3510-WRITE-GAMERPT THRU 3510-EXIT
+009760         PERFORM 6100-UPDATE-PLAYER-STATS THRU 6100-EXIT
+009770         PERFORM 3610-CLEAR-CHECKPOINT THRU 3610-EXIT
+009780     END-IF.
+009790 3400-EXIT.
+009800     EXIT.
+009810
+009820*----------------------------------------------------------------
+009830*  3410-CHECK-ROWS/3420-CHECK-COLUMNS/3430-CHECK-DIAGONALS -
+009840*                      WALK EVERY ROW, COLUMN AND DIAGONAL OF THE
+009850*                      BOARD LOOKING FOR ONE FULL OF A SINGLE
+009860*                      NON-BLANK MARK, VIA THE SHARED LINE WALK
+009870*                      IN 3416-TEST-ONE-LINE.
+009880*----------------------------------------------------------------
+009890 3410-CHECK-ROWS.
+009900     PERFORM 3411-CHECK-ONE-ROW THRU 3411-EXIT
+009910         VARYING NC-LINE-ROW FROM 1 BY 1
+009920             UNTIL NC-LINE-ROW > NC-BOARD-SIZE
+009930                OR Winner NOT = SPACE.
+009940 3410-EXIT.
+009950     EXIT.
+009960
+009970 3411-CHECK-ONE-ROW.
+009980     COMPUTE NC-LINE-START = (NC-LINE-ROW - 1) * NC-BOARD-SIZE + 1
+009990     MOVE 1 TO NC-LINE-STEP
+010000     PERFORM 3416-TEST-ONE-LINE THRU 3416-EXIT.
+010010 3411-EXIT.
+010020     EXIT.
+010030
+010040 3420-CHECK-COLUMNS.
+010050     PERFORM 3421-CHECK-ONE-COLUMN THRU 3421-EXIT
+010060         VARYING NC-LINE-COL FROM 1 BY 1
+010070             UNTIL NC-LINE-COL > NC-BOARD-SIZE
+010080                OR Winner NOT = SPACE.
+010090 3420-EXIT.
+010100     EXIT.
+010110
+010120 3421-CHECK-ONE-COLUMN.
+010130     MOVE NC-LINE-COL TO NC-LINE-START
+010140     MOVE NC-BOARD-SIZE TO NC-LINE-STEP
+010150     PERFORM 3416-TEST-ONE-LINE THRU 3416-EXIT.
+010160 3421-EXIT.
+010170     EXIT.
+010180
+010190 3430-CHECK-DIAGONALS.
+010200     MOVE 1 TO NC-LINE-START
+010210     COMPUTE NC-LINE-STEP = NC-BOARD-SIZE + 1
+010220     PERFORM 3416-TEST-ONE-LINE THRU 3416-EXIT
+010230     IF Winner = SPACE
+010240         MOVE NC-BOARD-SIZE TO NC-LINE-START
+010250         COMPUTE NC-LINE-STEP = NC-BOARD-SIZE - 1
+010260         PERFORM 3416-TEST-ONE-LINE THRU 3416-EXIT
+010270     END-IF.
+010280 3430-EXIT.
+010290     EXIT.
+010300
+010310 3416-TEST-ONE-LINE.
+010320     MOVE NC-LINE-START TO NC-LINE-POS
+010330     MOVE NC-CELL(NC-LINE-POS) TO NC-LINE-MARK
+010340     IF NC-LINE-MARK = SPACE
+010350         MOVE 'N' TO NC-LINE-MATCH-SW
+010360     ELSE
+010370         MOVE 'Y' TO NC-LINE-MATCH-SW
+010380         PERFORM 3415-TEST-ONE-CELL THRU 3415-EXIT
+010390             VARYING NC-LINE-IDX FROM 2 BY 1
+010400                 UNTIL NC-LINE-IDX > NC-BOARD-SIZE
+010410                    OR NOT NC-LINE-MATCH
+010420     END-IF
+010430     IF NC-LINE-MATCH
+010440         MOVE NC-LINE-MARK TO Winner
+010450         MOVE 'Y' TO Game-Over
+010460     END-IF.
+010470 3416-EXIT.
+010480     EXIT.
+010490
+010500 3415-TEST-ONE-CELL.
+010510     COMPUTE NC-LINE-POS =
+010520             NC-LINE-START + (NC-LINE-IDX - 1) * NC-LINE-STEP
+010530     IF NC-CELL(NC-LINE-POS) NOT = NC-LINE-MARK
+010540         MOVE 'N' TO NC-LINE-MATCH-SW
+010550     END-IF.
+010560 3415-EXIT.
+010570     EXIT.
+010580
+010590*----------------------------------------------------------------
+010600*  3500-WRITE-GAMELOG - APPEND ONE AUDIT RECORD FOR THE JUST-
+010610*                       FINISHED GAME TO THE GAMELOG FILE.  THE
+010620*                       WHOLE POINT OF THIS FILE IS TO SETTLE
+010630*                       DISPUTES AFTER THE FACT, SO A FAILED
+010640*                       WRITE IS REPORTED RATHER THAN LEFT
+010650*                       SILENT.
+010660*----------------------------------------------------------------
+010670 3500-WRITE-GAMELOG.
+010680     MOVE NC-GAME-ID      TO GL-GAME-ID
+010690     MOVE NC-PLAYER1-ID   TO GL-PLAYER1-ID
+010700     MOVE NC-PLAYER2-ID   TO GL-PLAYER2-ID
+010710     MOVE NC-BOARD-SIZE   TO GL-BOARD-SIZE
+010720     MOVE NC-BOARD-CELLS  TO GL-FINAL-BOARD
+010730     MOVE Winner          TO GL-WINNER
+010740     MOVE Move-Counter    TO GL-MOVE-COUNT
+010750     MOVE NC-MH-COUNT     TO GL-MOVE-HIST-COUNT
+010760     PERFORM 3501-COPY-ONE-HIST-ENTRY THRU 3501-EXIT
+010770         VARYING NC-MH-IDX FROM 1 BY 1
+010780             UNTIL NC-MH-IDX > NC-MH-COUNT
+010790     ACCEPT GL-GAME-DATE  FROM DATE YYYYMMDD
+010800     ACCEPT GL-GAME-TIME  FROM TIME
+010810     WRITE GAMELOG-RECORD
+010820     IF NC-GAMELOG-STATUS NOT = "00"
+010830         DISPLAY "WARNING - GAMELOG WRITE FAILED, STATUS "
+010840             NC-GAMELOG-STATUS
+010850     END-IF.
+010860 3500-EXIT.
+010870     EXIT.
+010880
+010890*----------------------------------------------------------------
+010900*  3501-COPY-ONE-HIST-ENTRY - COPY ONE ENTRY OF NC-MOVE-HIST-TBL
+010910*                      INTO THE MATCHING GL-MOVE-HISTORY ENTRY.
+010920*----------------------------------------------------------------
+010930 3501-COPY-ONE-HIST-ENTRY.
+010940     MOVE NC-MH-PLAYER(NC-MH-IDX) TO GL-HIST-PLAYER(NC-MH-IDX)
+010950     MOVE NC-MH-ROW(NC-MH-IDX)    TO GL-HIST-ROW(NC-MH-IDX)
+010960     MOVE NC-MH-COL(NC-MH-IDX)    TO GL-HIST-COL(NC-MH-IDX).
+010970 3501-EXIT.
+010980     EXIT.
+010990
+011000*----------------------------------------------------------------
+011010*  3510-WRITE-GAMERPT - LAY OUT A PRINTED TRANSCRIPT OF THE JUST-
+011020*                      FINISHED GAME ON GAMERPT: A PAGE HEADER
+011030*                      IDENTIFYING THE GAME AND PLAYERS, ONE
+011040*                      DETAIL LINE PER MOVE SHOWING WHO MOVED,
+011050*                      WHICH SQUARE, AND THE BOARD RIGHT AFTER
+011060*                      THAT MOVE, AND A TRAILER LINE WITH THE
+011070*                      FINAL RESULT.  3513-WRITE-GAMERPT-TRAILER
+011080*                      CHECKS NC-GAMERPT-STATUS AFTER ITS FINAL
+011090*                      WRITE AND WARNS ON FAILURE.
+011100*----------------------------------------------------------------
+011110 3510-WRITE-GAMERPT.
+011120     PERFORM 3511-WRITE-GAMERPT-HEADER THRU 3511-EXIT
+011130     PERFORM 3512-WRITE-GAMERPT-MOVE THRU 3512-EXIT
+011140         VARYING NC-MH-IDX FROM 1 BY 1
+011150             UNTIL NC-MH-IDX > NC-MH-COUNT
+011160     PERFORM 3513-WRITE-GAMERPT-TRAILER THRU 3513-EXIT.
+011170 3510-EXIT.
+011180     EXIT.
+011190
+011200 3511-WRITE-GAMERPT-HEADER.
+011210     MOVE NC-RPT-SEPARATOR TO GR-LINE
+011220     WRITE GAMERPT-RECORD
+011230     MOVE SPACES TO GR-LINE
+011240     STRING "GAME TRANSCRIPT - GAME " NC-GAME-ID
+011250         DELIMITED BY SIZE INTO GR-LINE
+011260     WRITE GAMERPT-RECORD
+011270     MOVE SPACES TO GR-LINE
+011280     STRING "PLAYER 1: " NC-PLAYER1-ID
+011290         "     PLAYER 2: " NC-PLAYER2-ID
+011300         DELIMITED BY SIZE INTO GR-LINE
+011310     WRITE GAMERPT-RECORD
+011320     MOVE SPACES TO GR-LINE
+011330     STRING "BOARD SIZE: " NC-BOARD-SIZE "X" NC-BOARD-SIZE
+011340         DELIMITED BY SIZE INTO GR-LINE
+011350     WRITE GAMERPT-RECORD
+011360     MOVE NC-RPT-SEPARATOR TO GR-LINE
+011370     WRITE GAMERPT-RECORD.
+011380 3511-EXIT.
+011390     EXIT.
+011400
+011410 3512-WRITE-GAMERPT-MOVE.
+011420     MOVE NC-MH-BOARD(NC-MH-IDX) TO NC-RPT-BOARD-DISP
+011430     INSPECT NC-RPT-BOARD-DISP REPLACING ALL SPACE BY "."
+011440     MOVE SPACES TO GR-LINE
+011450     STRING "MOVE " NC-MH-IDX
+011460         "  PLAYER " NC-MH-PLAYER(NC-MH-IDX)
+011470         "  ROW " NC-MH-ROW(NC-MH-IDX)
+011480         "  COL " NC-MH-COL(NC-MH-IDX)
+011490         "  BOARD " NC-RPT-BOARD-DISP
+011500         DELIMITED BY SIZE INTO GR-LINE
+011510     WRITE GAMERPT-RECORD.
+011520 3512-EXIT.
+011530     EXIT.
+011540
+011550 3513-WRITE-GAMERPT-TRAILER.
+011560     MOVE NC-RPT-SEPARATOR TO GR-LINE
+011570     WRITE GAMERPT-RECORD
+011580     MOVE SPACES TO GR-LINE
+011590     IF Winner = SPACE
+011600         STRING "RESULT: DRAW AFTER " Move-Counter " MOVES"
+011610             DELIMITED BY SIZE INTO GR-LINE
+011620     ELSE
+011630         STRING "RESULT: WINNER " Winner " AFTER " Move-Counter
+011640             " MOVES"
+011650             DELIMITED BY SIZE INTO GR-LINE
+011660     END-IF
+011670     WRITE GAMERPT-RECORD
+011680     MOVE NC-RPT-SEPARATOR TO GR-LINE
+011690     WRITE GAMERPT-RECORD
+011700     IF NC-GAMERPT-STATUS NOT = "00"
+011710         DISPLAY "WARNING - GAMERPT WRITE FAILED, STATUS "
+011720             NC-GAMERPT-STATUS
+011730     END-IF.
+011740 3513-EXIT.
+011750     EXIT.
+011760
+011770*----------------------------------------------------------------
+011780*  3600-WRITE-CHECKPOINT - RECORD THE BOARD, MOVE COUNTER AND
+011790*                      WHOSE TURN IS NEXT AFTER EVERY SUCCESSFUL
+011800*                      MOVE, SO AN ABEND OR CANCEL PARTWAY THROUGH
+011810*                      AN INTERACTIVE OR COMPUTER-OPPONENT GAME
+011820*                      DOES NOT LOSE THE GAME'S PROGRESS.
+011830*----------------------------------------------------------------
+011840 3600-WRITE-CHECKPOINT.
+011850     MOVE NC-CHECKPOINT-KEY TO CP-CHECKPOINT-KEY
+011860     MOVE NC-GAME-ID         TO CP-GAME-ID
+011870     MOVE NC-PLAYER1-ID      TO CP-PLAYER1-ID
+011880     MOVE NC-PLAYER2-ID      TO CP-PLAYER2-ID
+011890     MOVE NC-RUN-MODE        TO CP-RUN-MODE
+011900     MOVE NC-BOARD-SIZE      TO CP-BOARD-SIZE
+011910     MOVE NC-BOARD-CELLS     TO CP-BOARD
+011920     MOVE Move-Counter       TO CP-MOVE-COUNTER
+011930     MOVE Current-Player     TO CP-CURRENT-PLAYER
+011940     MOVE 'Y'                TO CP-IN-PROGRESS-SW
+011950     REWRITE CHECKPOINT-RECORD
+011960         INVALID KEY WRITE CHECKPOINT-RECORD
+011970     END-REWRITE.
+011980 3600-EXIT.
+011990     EXIT.
+012000
+012010*----------------------------------------------------------------
+012020*  3610-CLEAR-CHECKPOINT - THE GAME JUST FINISHED NORMALLY, SO
+012030*                      THE CHECKPOINT NO LONGER NEEDS TO SURVIVE
+012040*                      A RESTART.  BATCH-MODE GAMES NEVER WRITE A
+012050*                      CHECKPOINT IN THE FIRST PLACE (THEY RESUME
+012060*                      BY RE-READING TOURNAMENT-INPUT), SO THERE
+012070*                      IS NOTHING TO CLEAR THERE.
+012080*----------------------------------------------------------------
+012090 3610-CLEAR-CHECKPOINT.
+012100     IF NOT NC-MODE-BATCH
+012110         MOVE 'N' TO CP-IN-PROGRESS-SW
+012120         REWRITE CHECKPOINT-RECORD
+012130             INVALID KEY CONTINUE
+012140         END-REWRITE
+012150     END-IF.
+012160 3610-EXIT.
+012170     EXIT.
+012180
+012190*----------------------------------------------------------------
+012200*  4000-COMPUTE-CPU-MOVE - PICK PLAYER2'S MOVE WHEN RUNNING
+012210*                      AGAINST THE COMPUTER.  TAKE AN IMMEDIATE
+012220*                      WIN IF ONE EXISTS, ELSE BLOCK PLAYER1'S
+012230*                      IMMEDIATE WIN, ELSE FALL BACK TO THE
+012240*                      CENTRE/CORNER/EDGE PREFERENCE ORDER.
+012250*----------------------------------------------------------------
+012260 4000-COMPUTE-CPU-MOVE.
+012270     MOVE Player2 TO NC-SEEK-MARK
+012280     PERFORM 4100-FIND-LINE-MOVE THRU 4100-EXIT
+012290     IF NC-CPU-FOUND
+012300         MOVE NC-CPU-MOVE TO Internal
+012310     ELSE
+012320         MOVE Player1 TO NC-SEEK-MARK
+012330         PERFORM 4100-FIND-LINE-MOVE THRU 4100-EXIT
+012340         IF NC-CPU-FOUND
+012350             MOVE NC-CPU-MOVE TO Internal
+012360         ELSE
+012370             PERFORM 4200-PICK-PREFERRED-SQUARE THRU 4200-EXIT
+012380         END-IF
+012390     END-IF.
+012400 4000-EXIT.
+012410     EXIT.
+012420
+012430*----------------------------------------------------------------
+012440*  4100-FIND-LINE-MOVE - LOOK AT EVERY ROW, COLUMN AND DIAGONAL
+012450*                      FOR ONE ALREADY HOLDING NC-SEEK-MARK IN
+012460*                      ALL BUT ONE OF ITS NC-BOARD-SIZE SQUARES,
+012470*                      WITH THE REMAINING SQUARE BLANK.  REPORTS
+012480*                      THE BLANK SQUARE IN NC-CPU-MOVE AND SETS
+012490*                      NC-CPU-FOUND-SW TO 'Y' WHEN ONE IS FOUND.
+012500*----------------------------------------------------------------
+012510 4100-FIND-LINE-MOVE.
+012520     MOVE 'N' TO NC-CPU-FOUND-SW
+012530     PERFORM 4110-SCAN-ROWS-FOR-MOVE THRU 4110-EXIT
+012540     IF NOT NC-CPU-FOUND
+012550         PERFORM 4120-SCAN-COLUMNS-FOR-MOVE THRU 4120-EXIT
+012560     END-IF
+012570     IF NOT NC-CPU-FOUND
+012580         PERFORM 4130-SCAN-DIAGONALS-FOR-MOVE THRU 4130-EXIT
+012590     END-IF.
+012600 4100-EXIT.
+012610     EXIT.
+012620
+012630 4110-SCAN-ROWS-FOR-MOVE.
+012640     PERFORM 4111-TRY-ONE-ROW THRU 4111-EXIT
+012650         VARYING NC-LINE-ROW FROM 1 BY 1
+012660             UNTIL NC-LINE-ROW > NC-BOARD-SIZE
+012670                OR NC-CPU-FOUND.
+012680 4110-EXIT.
+012690     EXIT.
+012700
+012710 4111-TRY-ONE-ROW.
+012720     COMPUTE NC-LINE-START = (NC-LINE-ROW - 1) * NC-BOARD-SIZE + 1
+012730     MOVE 1 TO NC-LINE-STEP
+012740     PERFORM 4140-TEST-LINE-FOR-MOVE THRU 4140-EXIT.
+012750 4111-EXIT.
+012760     EXIT.
+012770
+012780 4120-SCAN-COLUMNS-FOR-MOVE.
+012790     PERFORM 4121-TRY-ONE-COLUMN THRU 4121-EXIT
+012800         VARYING NC-LINE-COL FROM 1 BY 1
+012810             UNTIL NC-LINE-COL > NC-BOARD-SIZE
+012820                OR NC-CPU-FOUND.
+012830 4120-EXIT.
+012840     EXIT.
+012850
+012860 4121-TRY-ONE-COLUMN.
+012870     MOVE NC-LINE-COL TO NC-LINE-START
+012880     MOVE NC-BOARD-SIZE TO NC-LINE-STEP
+012890     PERFORM 4140-TEST-LINE-FOR-MOVE THRU 4140-EXIT.
+012900 4121-EXIT.
+012910     EXIT.
+012920
+012930 4130-SCAN-DIAGONALS-FOR-MOVE.
+012940     MOVE 1 TO NC-LINE-START
+012950     COMPUTE NC-LINE-STEP = NC-BOARD-SIZE + 1
+012960     PERFORM 4140-TEST-LINE-FOR-MOVE THRU 4140-EXIT
+012970     IF NOT NC-CPU-FOUND
+012980         MOVE NC-BOARD-SIZE TO NC-LINE-START
+012990         COMPUTE NC-LINE-STEP = NC-BOARD-SIZE - 1
+013000         PERFORM 4140-TEST-LINE-FOR-MOVE THRU 4140-EXIT
+013010     END-IF.
+013020 4130-EXIT.
+013030     EXIT.
+013040
+013050 4140-TEST-LINE-FOR-MOVE.
+013060     MOVE 0 TO NC-LINE-MARK-COUNT
+013070     MOVE 0 TO NC-LINE-BLANK-COUNT
+013080     MOVE 0 TO NC-LINE-BLANK-IDX
+013090     PERFORM 4141-TALLY-ONE-CELL THRU 4141-EXIT
+013100         VARYING NC-LINE-IDX FROM 1 BY 1
+013110             UNTIL NC-LINE-IDX > NC-BOARD-SIZE
+013120     IF NC-LINE-MARK-COUNT = NC-BOARD-SIZE - 1
+013130             AND NC-LINE-BLANK-COUNT = 1
+013140         MOVE NC-LINE-BLANK-IDX TO NC-CPU-MOVE
+013150         MOVE 'Y' TO NC-CPU-FOUND-SW
+013160     END-IF.
+013170 4140-EXIT.
+013180     EXIT.
+013190
+013200 4141-TALLY-ONE-CELL.
+013210     COMPUTE NC-LINE-POS =
+013220             NC-LINE-START + (NC-LINE-IDX - 1) * NC-LINE-STEP
+013230     IF NC-CELL(NC-LINE-POS) = NC-SEEK-MARK
+013240         ADD 1 TO NC-LINE-MARK-COUNT
+013250     ELSE
+013260         IF NC-CELL(NC-LINE-POS) = SPACE
+013270             ADD 1 TO NC-LINE-BLANK-COUNT
+013280             MOVE NC-LINE-POS TO NC-LINE-BLANK-IDX
+013290         END-IF
+013300     END-IF.
+013310 4141-EXIT.
+013320     EXIT.
+013330
+013340*----------------------------------------------------------------
+013350*  4200-PICK-PREFERRED-SQUARE - NO IMMEDIATE WIN OR BLOCK IS
+013360*                      AVAILABLE.  TAKE THE FIRST EMPTY SQUARE IN
+013370*                      CENTRE, CORNER, THEN ANY-REMAINING-SQUARE
+013380*                      ORDER.  A BOARD WITH AN EVEN SIDE (4X4) HAS
+013390*                      NO SINGLE CENTRE SQUARE, SO THAT STEP IS
+013400*                      SKIPPED FOR THOSE BOARDS.
+013410*----------------------------------------------------------------
+013420 4200-PICK-PREFERRED-SQUARE.
+013430     MOVE 0 TO Internal
+013440     PERFORM 4210-TRY-CENTER THRU 4210-EXIT
+013450     IF Internal = 0
+013460         PERFORM 4220-TRY-CORNERS THRU 4220-EXIT
+013470     END-IF
+013480     IF Internal = 0
+013490         PERFORM 4230-TRY-ANY-CELL THRU 4230-EXIT
+013500     END-IF.
+013510 4200-EXIT.
+013520     EXIT.
+013530
+013540 4210-TRY-CENTER.
+013550     IF NC-BOARD-SIZE = 3 OR NC-BOARD-SIZE = 5
+013560         COMPUTE NC-LINE-ROW = (NC-BOARD-SIZE + 1) / 2
+013570         COMPUTE NC-LINE-POS =
+013580                 (NC-LINE-ROW - 1) * NC-BOARD-SIZE + NC-LINE-ROW
+013590         PERFORM 4221-TRY-ONE-CELL THRU 4221-EXIT
+013600     END-IF.
+013610 4210-EXIT.
+013620     EXIT.
+013630
+013640 4220-TRY-CORNERS.
+013650     MOVE 1 TO NC-LINE-POS
+013660     PERFORM 4221-TRY-ONE-CELL THRU 4221-EXIT
+013670     IF Internal = 0
+013680         MOVE NC-BOARD-SIZE TO NC-LINE-POS
+013690         PERFORM 4221-TRY-ONE-CELL THRU 4221-EXIT
+013700     END-IF
+013710     IF Internal = 0
+013720         COMPUTE NC-LINE-POS = NC-TOTAL-CELLS - NC-BOARD-SIZE + 1
+013730         PERFORM 4221-TRY-ONE-CELL THRU 4221-EXIT
+013740     END-IF
+013750     IF Internal = 0
+013760         MOVE NC-TOTAL-CELLS TO NC-LINE-POS
+013770         PERFORM 4221-TRY-ONE-CELL THRU 4221-EXIT
+013780     END-IF.
+013790 4220-EXIT.
+013800     EXIT.
+013810
+013820 4221-TRY-ONE-CELL.
+013830     IF NC-CELL(NC-LINE-POS) = SPACE
+013840         MOVE NC-LINE-POS TO Internal
+013850     END-IF.
+013860 4221-EXIT.
+013870     EXIT.
+013880
+013890 4230-TRY-ANY-CELL.
+013900     PERFORM 4221-TRY-ONE-CELL THRU 4221-EXIT
+013910         VARYING NC-LINE-POS FROM 1 BY 1
+013920             UNTIL NC-LINE-POS > NC-TOTAL-CELLS
+013930                OR Internal NOT = 0.
+013940 4230-EXIT.
+013950     EXIT.
+013960
+013970*----------------------------------------------------------------
+013980*  6000-LOAD-PLAYER-STATS-BOTH - LOOK UP BOTH OF THE CURRENT
+013990*                      GAME'S PLAYERS IN PLAYER-STATS, DEFAULTING
+014000*                      TO A ZERO RECORD FOR A PLAYER NOT SEEN
+014010*                      BEFORE.
+014020*----------------------------------------------------------------
+014030 6000-LOAD-PLAYER-STATS-BOTH.
+014040     MOVE NC-PLAYER1-ID TO NC-PSTAT-ID(1)
+014050     MOVE NC-PLAYER2-ID TO NC-PSTAT-ID(2)
+014060     PERFORM 6010-LOAD-ONE-PLAYER-STATS THRU 6010-EXIT
+014070         VARYING NC-PSTAT-IDX FROM 1 BY 1
+014080             UNTIL NC-PSTAT-IDX > 2.
+014090 6000-EXIT.
+014100     EXIT.
+014110
+014120 6010-LOAD-ONE-PLAYER-STATS.
+014130     MOVE NC-PSTAT-ID(NC-PSTAT-IDX) TO PS-PLAYER-ID
+014140     READ PLAYER-STATS-FILE
+014150         INVALID KEY
+014160             PERFORM 6020-INIT-PLAYER-STATS THRU 6020-EXIT
+014170         NOT INVALID KEY
+014180             MOVE PS-GAMES-PLAYED TO NC-PSTAT-PLAYED(NC-PSTAT-IDX)
+014190             MOVE PS-GAMES-WON    TO NC-PSTAT-WON(NC-PSTAT-IDX)
+014200             MOVE PS-GAMES-LOST   TO NC-PSTAT-LOST(NC-PSTAT-IDX)
+014210             MOVE PS-GAMES-DRAWN  TO NC-PSTAT-DRAWN(NC-PSTAT-IDX)
+014220     END-READ.
+014230 6010-EXIT.
+014240     EXIT.
+014250
+014260 6020-INIT-PLAYER-STATS.
+014270     MOVE 0 TO NC-PSTAT-PLAYED(NC-PSTAT-IDX)
+014280     MOVE 0 TO NC-PSTAT-WON(NC-PSTAT-IDX)
+014290     MOVE 0 TO NC-PSTAT-LOST(NC-PSTAT-IDX)
+014300     MOVE 0 TO NC-PSTAT-DRAWN(NC-PSTAT-IDX).
+014310 6020-EXIT.
+014320     EXIT.
+014330
+014340*----------------------------------------------------------------
+014350*  6100-UPDATE-PLAYER-STATS - POST THE JUST-FINISHED GAME'S
+014360*                      RESULT TO BOTH PLAYERS' STANDINGS AND
+014370*                      REWRITE PLAYER-STATS.
+014380*----------------------------------------------------------------
+014390 6100-UPDATE-PLAYER-STATS.
+014400     ADD 1 TO NC-PSTAT-PLAYED(1)
+014410     ADD 1 TO NC-PSTAT-PLAYED(2)
+014420     EVALUATE TRUE
+014430         WHEN Winner = Player1
+014440             ADD 1 TO NC-PSTAT-WON(1)
+014450             ADD 1 TO NC-PSTAT-LOST(2)
+014460         WHEN Winner = Player2
+014470             ADD 1 TO NC-PSTAT-WON(2)
+014480             ADD 1 TO NC-PSTAT-LOST(1)
+014490         WHEN OTHER
+014500             ADD 1 TO NC-PSTAT-DRAWN(1)
+014510             ADD 1 TO NC-PSTAT-DRAWN(2)
+014520     END-EVALUATE
+014530     PERFORM 6110-SAVE-ONE-PLAYER-STATS THRU 6110-EXIT
+014540         VARYING NC-PSTAT-IDX FROM 1 BY 1
+014550             UNTIL NC-PSTAT-IDX > 2.
+014560 6100-EXIT.
+014570     EXIT.
+014580
+014590 6110-SAVE-ONE-PLAYER-STATS.
+014600     MOVE NC-PSTAT-ID(NC-PSTAT-IDX)     TO PS-PLAYER-ID
+014610     MOVE NC-PSTAT-PLAYED(NC-PSTAT-IDX) TO PS-GAMES-PLAYED
+014620     MOVE NC-PSTAT-WON(NC-PSTAT-IDX)    TO PS-GAMES-WON
+014630     MOVE NC-PSTAT-LOST(NC-PSTAT-IDX)   TO PS-GAMES-LOST
+014640     MOVE NC-PSTAT-DRAWN(NC-PSTAT-IDX)  TO PS-GAMES-DRAWN
+014650     REWRITE PLAYER-STATS-RECORD
+014660         INVALID KEY WRITE PLAYER-STATS-RECORD
+014670     END-REWRITE.
+014680 6110-EXIT.
+014690     EXIT.
+014700
+014710*----------------------------------------------------------------
+014720*  9000-TERMINATE-RUN - CLOSE WHATEVER FILES THIS RUN OPENED.
+014730*----------------------------------------------------------------
+014740 9000-TERMINATE-RUN.
+014750     CLOSE GAMELOG-FILE
+014760     IF NOT NC-MODE-REPLAY
+014770         CLOSE GAMERPT-FILE
+014780         CLOSE PLAYER-STATS-FILE
+014790         CLOSE CHECKPOINT-FILE
+014800     END-IF.
+014810 9000-EXIT.
+014820     EXIT.
+014830
+014840*----------------------------------------------------------------
+014850*  5000-REPLAY-GAME - LOOK UP A GAME BY ID IN GAMELOG AND RE-
+014860*                      DISPLAY ITS BOARD MOVE BY MOVE FROM
+014870*                      GL-MOVE-HISTORY FOR POST-GAME REVIEW.
+014880*----------------------------------------------------------------
+014890 5000-REPLAY-GAME.
+014900     PERFORM 5010-FIND-REPLAY-RECORD THRU 5010-EXIT
+014910     IF NC-REPLAY-FOUND
+014920         MOVE GL-BOARD-SIZE TO NC-BOARD-SIZE
+014930         PERFORM 1100-INITIALIZE-BOARD THRU 1100-EXIT
+014940         DISPLAY "Replaying game " GL-GAME-ID " - "
+014950             GL-PLAYER1-ID " vs " GL-PLAYER2-ID "."
+014960        PERFORM 5020-REPLAY-ONE-MOVE THRU 5020-EXIT
+014970            VARYING NC-MH-IDX FROM 1 BY 1
+014980                UNTIL NC-MH-IDX > GL-MOVE-HIST-COUNT
+014990         IF GL-WINNER = SPACE
+015000             DISPLAY "Replay complete - draw after "
+015010                 GL-MOVE-COUNT " moves."
+015020         ELSE
+015030             DISPLAY "Replay complete - winner " GL-WINNER
+015040                 " after " GL-MOVE-COUNT " moves."
+015050         END-IF
+015060     ELSE
+015070         DISPLAY "Game " NC-GAME-ID " was not found in GAMELOG."
+015080     END-IF.
+015090 5000-EXIT.
+015100     EXIT.
+015110
+015120 5010-FIND-REPLAY-RECORD.
+015130     DISPLAY "Enter Game ID to replay: "
+015140     ACCEPT NC-GAME-ID
+015150     MOVE 'N' TO NC-REPLAY-FOUND-SW
+015160     MOVE 'N' TO NC-REPLAY-EOF-SW
+015170     PERFORM 5011-READ-NEXT-GAMELOG THRU 5011-EXIT
+015180         UNTIL NC-REPLAY-FOUND OR NC-REPLAY-EOF.
+015190 5010-EXIT.
+015200     EXIT.
+015210
+015220 5011-READ-NEXT-GAMELOG.
+015230     READ GAMELOG-FILE
+015240         AT END
+015250             MOVE 'Y' TO NC-REPLAY-EOF-SW
+015260         NOT AT END
+015270             IF GL-GAME-ID = NC-GAME-ID
+015280                 MOVE 'Y' TO NC-REPLAY-FOUND-SW
+015290             END-IF
+015300     END-READ.
+015310 5011-EXIT.
+015320     EXIT.
+015330
+015340 5020-REPLAY-ONE-MOVE.
+015350     COMPUTE NC-LINE-POS =
+015360             (GL-HIST-ROW(NC-MH-IDX) - 1) * NC-BOARD-SIZE
+015370                 + GL-HIST-COL(NC-MH-IDX)
+015380     MOVE GL-HIST-PLAYER(NC-MH-IDX) TO NC-CELL(NC-LINE-POS)
+015390     DISPLAY "Move " NC-MH-IDX "  Player "
+015400         GL-HIST-PLAYER(NC-MH-IDX) "  Row " GL-HIST-ROW(NC-MH-IDX)
+015410         "  Col " GL-HIST-COL(NC-MH-IDX)
+015420     PERFORM 3100-DISPLAY-BOARD THRU 3100-EXIT.
+015430 5020-EXIT.
+015440     EXIT.
+015450
+015460 END PROGRAM NaughtsAndCrosses.
