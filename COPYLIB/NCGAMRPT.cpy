@@ -0,0 +1,8 @@
+000010*================================================================
+000020*  NCGAMRPT - RECORD LAYOUT FOR THE GAMERPT PRINTED TRANSCRIPT.
+000030*             ONE GAMERPT-FILE RECORD IS ONE PRINT LINE; A
+000040*             COMPLETE TRANSCRIPT IS A PAGE HEADER, ONE DETAIL
+000050*             LINE PER MOVE AND A RESULT TRAILER LINE.
+000060*================================================================
+000070 01  GAMERPT-RECORD.
+000080     05  GR-LINE               PIC X(80).
