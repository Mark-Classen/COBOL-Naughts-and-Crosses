@@ -0,0 +1,22 @@
+000010*================================================================
+000020*  NCCHKPT - RECORD LAYOUT FOR THE CHECKPOINT FILE.  ONE RECORD,
+000030*            UNDER A FIXED KEY, IS KEPT UP TO DATE AFTER EVERY
+000040*            SUCCESSFUL MOVE OF AN INTERACTIVE OR COMPUTER-
+000050*            OPPONENT GAME SO THE GAME CAN BE RESUMED IF THE RUN
+000060*            ABENDS OR IS CANCELLED BEFORE IT FINISHES.
+000070*            CP-BOARD HOLDS ALL 25 CELLS OF THE BOARD, ROW-MAJOR
+000080*            FROM 1, REGARDLESS OF WHETHER THE GAME IN PROGRESS
+000090*            IS 3X3, 4X4 OR 5X5; CP-BOARD-SIZE SAYS HOW MANY OF
+000100*            THE LEADING CELLS ARE ACTUALLY IN PLAY.
+000110*================================================================
+000120 01  CHECKPOINT-RECORD.
+000130     05  CP-CHECKPOINT-KEY     PIC X(08).
+000140     05  CP-GAME-ID            PIC X(08).
+000150     05  CP-PLAYER1-ID         PIC X(08).
+000160     05  CP-PLAYER2-ID         PIC X(08).
+000170     05  CP-RUN-MODE           PIC X(01).
+000180     05  CP-BOARD-SIZE         PIC 9(01).
+000190     05  CP-BOARD              PIC X(25).
+000200     05  CP-MOVE-COUNTER       PIC 9(02).
+000210     05  CP-CURRENT-PLAYER     PIC X(01).
+000220     05  CP-IN-PROGRESS-SW     PIC X(01).
