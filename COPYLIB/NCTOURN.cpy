@@ -0,0 +1,14 @@
+000010*================================================================
+000020*  NCTOURN - RECORD LAYOUT FOR THE TOURNAMENT-INPUT FILE.
+000030*            ONE RECORD PER GAME, LISTING THE MOVES (CELL
+000040*            NUMBERS, ROW-MAJOR FROM 1) IN THE ORDER THEY ARE TO
+000050*            BE PLAYED, PLAYER1 FIRST.  TI-BOARD-SIZE SELECTS
+000060*            THE 3X3, 4X4 OR 5X5 LAYOUT FOR THE GAME.
+000070*================================================================
+000080 01  TOURNAMENT-INPUT-RECORD.
+000090     05  TI-GAME-ID            PIC X(08).
+000100     05  TI-PLAYER1-ID         PIC X(08).
+000110     05  TI-PLAYER2-ID         PIC X(08).
+000120     05  TI-BOARD-SIZE         PIC 9(01).
+000130     05  TI-MOVE-COUNT         PIC 9(02).
+000140     05  TI-MOVE-LIST OCCURS 25 TIMES PIC 9(02).
