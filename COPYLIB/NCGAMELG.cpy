@@ -0,0 +1,19 @@
+000010*================================================================
+000020*  NCGAMELG - RECORD LAYOUT FOR THE GAMELOG AUDIT FILE
+000030*             ONE RECORD IS APPENDED PER COMPLETED GAME.
+000040*================================================================
+000050 01  GAMELOG-RECORD.
+000060     05  GL-GAME-ID            PIC X(08).
+000070     05  GL-PLAYER1-ID         PIC X(08).
+000080     05  GL-PLAYER2-ID         PIC X(08).
+000090     05  GL-BOARD-SIZE         PIC 9(01).
+000100     05  GL-FINAL-BOARD        PIC X(25).
+000110     05  GL-WINNER             PIC X(01).
+000120     05  GL-MOVE-COUNT         PIC 9(02).
+000130     05  GL-GAME-DATE          PIC 9(08).
+000140     05  GL-GAME-TIME          PIC 9(08).
+000150     05  GL-MOVE-HIST-COUNT    PIC 9(02).
+000160     05  GL-MOVE-HISTORY OCCURS 25 TIMES.
+000170         10  GL-HIST-PLAYER    PIC X(01).
+000180         10  GL-HIST-ROW       PIC 9(01).
+000190         10  GL-HIST-COL       PIC 9(01).
