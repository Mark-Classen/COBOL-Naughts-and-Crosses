@@ -0,0 +1,11 @@
+000010*================================================================
+000020*  NCPLSTAT - RECORD LAYOUT FOR THE PLAYER-STATS INDEXED FILE.
+000030*             ONE RECORD PER PLAYER ID, CARRYING THE RUNNING
+000040*             TOURNAMENT LADDER ACROSS RUNS.
+000050*================================================================
+000060 01  PLAYER-STATS-RECORD.
+000070     05  PS-PLAYER-ID          PIC X(08).
+000080     05  PS-GAMES-PLAYED       PIC 9(05) COMP.
+000090     05  PS-GAMES-WON          PIC 9(05) COMP.
+000100     05  PS-GAMES-LOST         PIC 9(05) COMP.
+000110     05  PS-GAMES-DRAWN        PIC 9(05) COMP.
